@@ -1,28 +1,56 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TIMES-UNTIL-VARYING.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  numero PIC 99.
-      *01  numero PIC 999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-       init.
-           PERFORM Rutina1 10 TIMES.
-      *PERFORM Rutina1 UNTIL numero = 10.
-      *PERFORM Rutina1 VARYING numero FROM 1 BY 1 UNTIL numero>100.
-           STOP RUN.
-
-       Rutina1.
-           ADD 1 TO numero.
-           DISPLAY numero.
-      *Rutina1.
-      *    DISPLAY numero.
-       END PROGRAM TIMES-UNTIL-VARYING.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     DEMONSTRATES A COUNTING LOOP DRIVEN BY THE
+000700*              GENERAL-PURPOSE RANGOPERF RANGE-PERFORM UTILITY.
+000800* TECTONICS:   COBC
+000900*
+001000* MODIFICATION HISTORY:
+001100*   - RUTINA1 USED TO BE PERFORMED A HARDCODED 10 TIMES, WITH THE
+001200*     VARYING/UNTIL ALTERNATIVES SITTING COMMENTED OUT NEXT TO IT.
+001300*     REPLACED BOTH WITH A CALL TO THE RANGOPERF UTILITY, PASSING
+001400*     THE SAME FROM 1 BY 1 UNTIL 10 BOUNDS THE OLD "10 TIMES" LINE
+001500*     PRODUCED, SO THE LOOP STYLE IS NO LONGER HAND-EDITED IN AND
+001600*     OUT OF COMMENTS EACH TIME A DIFFERENT RANGE IS NEEDED.
+001610*   - THE FROM/BY/UNTIL BOUNDS ARE NOW ACCEPTED FROM THE OPERATOR
+001620*     INSTEAD OF DEFAULTING TO 1/1/10, SO THIS IS A REAL
+001630*     CONFIGURABLE COUNTING UTILITY.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. TIMES-UNTIL-VARYING.
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WSV-DESDE                   PIC 9(03) VALUE 1.
+002400 01  WSV-INCREMENTO              PIC 9(03) VALUE 1.
+002500 01  WSV-HASTA                   PIC 9(03) VALUE 10.
+002600 01  WSV-CANT-VECES              PIC 9(03) VALUE ZERO.
+002700*
+002800 PROCEDURE DIVISION.
+002900******************************************************************
+003000* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+003100******************************************************************
+003200 MAIN-PROCEDURE.
+003300     PERFORM INIT THRU INIT-EXIT.
+003400     STOP RUN.
+003500 MAIN-PROCEDURE-EXIT.
+003600     EXIT.
+003700*
+003800******************************************************************
+003900* INIT - ACCEPT THE RANGE BOUNDS AND RUN THE COUNTING LOOP VIA
+004000*        THE RANGOPERF UTILITY
+004100******************************************************************
+004200 INIT.
+004300     DISPLAY 'DESDE: ' WITH NO ADVANCING.
+004400     ACCEPT WSV-DESDE.
+004500     DISPLAY 'INCREMENTO: ' WITH NO ADVANCING.
+004600     ACCEPT WSV-INCREMENTO.
+004700     DISPLAY 'HASTA: ' WITH NO ADVANCING.
+004800     ACCEPT WSV-HASTA.
+004900     CALL 'RANGOPERF' USING WSV-DESDE WSV-INCREMENTO WSV-HASTA
+005000         WSV-CANT-VECES.
+005100 INIT-EXIT.
+005200     EXIT.
+005300 END PROGRAM TIMES-UNTIL-VARYING.
