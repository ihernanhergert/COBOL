@@ -1,25 +1,70 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DECIMALES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  Numero PIC S9V9 VALUE ZERO.
-      *01  Numero PIC S9V9 VALUE ZERO. la S antepuesta significa signo
-      *positivo por defecto, se recomienda inicializar las variables.
-       01  text1 PIC XX VALUE SPACE.
-      *Queda inicializada con un espacio.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 5.5 TO Numero.
-      *    MOVE -5.5 TO Numero.
-           DISPLAY Numero.
-           STOP RUN.
-
-       END PROGRAM DECIMALES.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     SIGNED-DECIMAL ADD/SUBTRACT CALCULATOR. EXERCISES
+000700*              OUR SIGNED-DECIMAL HANDLING OVER TWO OPERATOR-
+000800*              SUPPLIED S9V9 OPERANDS.
+000900* TECTONICS:   COBC
+001000*
+001100* MODIFICATION HISTORY:
+001200*   - NUMERO USED TO BE A SINGLE HARDCODED MOVE OF 5.5, WITH A
+001300*     COMMENTED-OUT NEGATIVE CASE THAT WAS NEVER ACTUALLY
+001400*     EXERCISED. REPLACED WITH A REAL SIGNED ADD/SUBTRACT
+001500*     CALCULATOR OVER TWO ACCEPTED S9V9 OPERANDS.
+001510*   - RESULTS ARE NOW ALSO MOVED TO A CURRENCY-EDITED DISPLAY
+001520*     FIELD (CURRENCY SYMBOL, EXPLICIT SIGN) BEFORE BEING SHOWN,
+001530*     THE SAME EDITED-FIELD PATTERN EJERCICIO02 USES FOR ITS
+001540*     SALARY/BONUS AMOUNTS, SO THE OUTPUT READS AS A SIGNED
+001550*     CURRENCY AMOUNT INSTEAD OF A RAW UNPUNCTUATED DIGIT STRING.
+001560*   - THE ADD AND SUBTRACT HAD NO ON SIZE ERROR CLAUSE, SO TWO
+001570*     ORDINARY S9V9 OPERANDS (E.G. 5.5 + 5.5, OR 9.9 - (-9.9))
+001580*     COULD OVERFLOW THE ONE-DIGIT WSV-SUMA/WSV-RESTA RESULT
+001590*     FIELDS AND TRUNCATE SILENTLY. ADDED ON SIZE ERROR HANDLING,
+001591*     THE SAME PATTERN ALREADY USED BY SUMA/MULTIPLICACION/
+001592*     DIVISION/CONDICIONALIF.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. DECIMALES.
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  WSV-OPERANDO1-TXT            PIC X(06).
+002300 01  WSV-OPERANDO2-TXT            PIC X(06).
+002400 01  WSV-OPERANDO1                PIC S9V9 VALUE ZERO.
+002500 01  WSV-OPERANDO2                PIC S9V9 VALUE ZERO.
+002600 01  WSV-SUMA                     PIC S9V9 VALUE ZERO.
+002700 01  WSV-RESTA                    PIC S9V9 VALUE ZERO.
+002710 01  WSV-SUMA-EDITADO             PIC +$$9.9.
+002720 01  WSV-RESTA-EDITADO            PIC +$$9.9.
+002800*
+002900 PROCEDURE DIVISION.
+003000******************************************************************
+003100* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+003200******************************************************************
+003300 MAIN-PROCEDURE.
+003400     DISPLAY 'INSERTAR EL PRIMER OPERANDO (CON SIGNO)'.
+003500     ACCEPT WSV-OPERANDO1-TXT.
+003600     MOVE WSV-OPERANDO1-TXT TO WSV-OPERANDO1.
+003700     DISPLAY 'INSERTAR EL SEGUNDO OPERANDO (CON SIGNO)'.
+003800     ACCEPT WSV-OPERANDO2-TXT.
+003900     MOVE WSV-OPERANDO2-TXT TO WSV-OPERANDO2.
+004000     ADD WSV-OPERANDO1 WSV-OPERANDO2 GIVING WSV-SUMA
+004010         ON SIZE ERROR
+004020             DISPLAY 'EL RESULTADO NO ENTRA EN EL CAMPO DESTINO'
+004030         NOT ON SIZE ERROR
+004040             MOVE WSV-SUMA TO WSV-SUMA-EDITADO
+004050             DISPLAY 'LA SUMA ES ' WSV-SUMA-EDITADO
+004060     END-ADD.
+004100     SUBTRACT WSV-OPERANDO2 FROM WSV-OPERANDO1 GIVING WSV-RESTA
+004110         ON SIZE ERROR
+004120             DISPLAY 'EL RESULTADO NO ENTRA EN EL CAMPO DESTINO'
+004130         NOT ON SIZE ERROR
+004140             MOVE WSV-RESTA TO WSV-RESTA-EDITADO
+004150             DISPLAY 'LA RESTA ES ' WSV-RESTA-EDITADO
+004160     END-SUBTRACT.
+004600     STOP RUN.
+004700 MAIN-PROCEDURE-EXIT.
+004800     EXIT.
+004900 END PROGRAM DECIMALES.
