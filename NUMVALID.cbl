@@ -0,0 +1,42 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     SHARED NUMERIC-INPUT VALIDATION CHECK. TELLS THE
+000700*              CALLER WHETHER A TYPED-IN VALUE IS ALL NUMERIC
+000800*              DIGITS, SO A BAD KEYSTROKE CAN BE RE-PROMPTED
+000900*              INSTEAD OF FLOWING INTO ARITHMETIC OR ABENDING.
+001000* TECTONICS:   COBC
+001100*
+001200* MODIFICATION HISTORY:
+001300*   - NEW SUBROUTINE, FACTORED OUT OF SUMA/MULTIPLICACION/
+001400*     D-IVISION/CONDICIONALIF SO ALL FOUR SHARE ONE VALIDATION
+001500*     CHECK INSTEAD OF EACH INVENTING ITS OWN.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. NUMVALID.
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200*
+002300 LINKAGE SECTION.
+002400 01  NUV-ENTRADA                 PIC X(06).
+002500 01  NUV-ES-VALIDO               PIC X.
+002600     88  NUV-VALIDO              VALUE 'Y'.
+002700*
+002800 PROCEDURE DIVISION USING NUV-ENTRADA
+002900                          NUV-ES-VALIDO.
+003000******************************************************************
+003100* 0000-MAINLINE - CLASS-TEST THE INPUT AND SET THE VALID FLAG
+003200******************************************************************
+003300 0000-MAINLINE.
+003400     IF FUNCTION TEST-NUMVAL(NUV-ENTRADA) = ZERO
+003500         SET NUV-VALIDO TO TRUE
+003600     ELSE
+003700         MOVE 'N' TO NUV-ES-VALIDO
+003800     END-IF.
+003900     GOBACK.
+004000 0000-MAINLINE-EXIT.
+004100     EXIT.
+004200 END PROGRAM NUMVALID.
