@@ -0,0 +1,55 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     GENERAL-PURPOSE RANGE-PERFORM UTILITY. REPEATS A
+000700*              COUNTING ROUTINE FROM A STARTING VALUE, STEPPING
+000800*              BY A GIVEN INCREMENT, UNTIL A SUPPLIED LIMIT IS
+000900*              REACHED. THE BOUNDS ARE PASSED IN BY THE CALLER
+001000*              INSTEAD OF BEING HAND-EDITED INTO THE SOURCE.
+001100* TECTONICS:   COBC
+001200*
+001300* MODIFICATION HISTORY:
+001400*   - EXTRACTED FROM TIMES-UNTIL-VARYING'S RUTINA1/INIT PAIR SO
+001500*     ANY PROGRAM CAN RUN A CONFIGURABLE FROM/BY/UNTIL LOOP
+001600*     WITHOUT HAND-EDITING PERFORM CLAUSES IN AND OUT OF COMMENTS.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. RANGOPERF.
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  RGP-INDICE                  PIC 9(03).
+002400*
+002500 LINKAGE SECTION.
+002600 01  RGP-DESDE                   PIC 9(03).
+002700 01  RGP-INCREMENTO              PIC 9(03).
+002800 01  RGP-HASTA                   PIC 9(03).
+002900 01  RGP-CANT-VECES              PIC 9(03).
+003000*
+003100 PROCEDURE DIVISION USING RGP-DESDE
+003200                          RGP-INCREMENTO
+003300                          RGP-HASTA
+003400                          RGP-CANT-VECES.
+003500******************************************************************
+003600* 0000-MAINLINE - RUN THE CONFIGURED RANGE-PERFORM LOOP
+003700******************************************************************
+003800 0000-MAINLINE.
+003900     MOVE ZERO TO RGP-CANT-VECES.
+004000     PERFORM 1000-ITERAR THRU 1000-ITERAR-EXIT
+004100         VARYING RGP-INDICE FROM RGP-DESDE BY RGP-INCREMENTO
+004200         UNTIL RGP-INDICE > RGP-HASTA.
+004300     GOBACK.
+004400 0000-MAINLINE-EXIT.
+004500     EXIT.
+004600*
+004700******************************************************************
+004800* 1000-ITERAR - DISPLAY THE CURRENT VALUE AND TALLY THE PASS
+004900******************************************************************
+005000 1000-ITERAR.
+005100     DISPLAY RGP-INDICE.
+005200     ADD 1 TO RGP-CANT-VECES.
+005300 1000-ITERAR-EXIT.
+005400     EXIT.
+005500 END PROGRAM RANGOPERF.
