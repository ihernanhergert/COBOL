@@ -0,0 +1,209 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     COMBINED INQUIRY PROGRAM FOR A SINGLE CANDIDATE.
+000700*              ACCEPTS A CANDIDATE NAME AND SHOWS, ON ONE SCREEN,
+000800*              WHATEVER EJERCICIO01, EJERCICIO02, AND EJERCICIO03
+000900*              KNOW ABOUT THAT CANDIDATE -- THE HIRED SENIORITY
+001000*              CLASSIFICATION, THE PAYROLLREG COMPUTED SALARY AND
+001100*              BONUS, AND THE RESULTS3 ELIGIBILITY RESULT -- SO
+001200*              NOBODY HAS TO RERUN ALL THREE PROGRAMS AND
+001300*              CROSS-REFERENCE THREE SEPARATE CONSOLE OUTPUTS BY
+001400*              HAND.
+001500* TECTONICS:   COBC
+001600*
+001700* MODIFICATION HISTORY:
+001800*   - NEW INQUIRY PROGRAM. HIRED AND PAYROLLREG ARE SEQUENTIAL
+001900*     FILES, SO THOSE TWO LOOKUPS SCAN TOP TO BOTTOM FOR A
+002000*     MATCHING NAME; RESULTS3 IS INDEXED BY NAME, SO THAT LOOKUP
+002100*     IS A SINGLE KEYED READ.
+002110*   - THE THREE "FILE NOT AVAILABLE, SKIP THIS LOOKUP" CHECKS USED
+002120*     A GO TO THE PARAGRAPH'S EXIT LABEL. REWRITTEN AS A NESTED
+002130*     IF, THE SAME "SKIP IF UNAVAILABLE" STYLE USED THROUGHOUT
+002140*     THE REST OF THE SUITE.
+002200******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. CONSULTAPOST.
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT OPTIONAL HIRED-FILE ASSIGN TO 'HIRED'
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WSC-STATUS-HIRED.
+003100     SELECT OPTIONAL PAYROLL-REG-FILE ASSIGN TO 'PAYROLLREG'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WSC-STATUS-PAYROLL.
+003400     SELECT OPTIONAL RESULTS3-FILE ASSIGN TO 'RESULTS3'
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS RS3-NOMBRE
+003800         FILE STATUS IS WSC-STATUS-RESULTS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  HIRED-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  HI-RECORD.
+004400     COPY HIRED.
+004500 FD  PAYROLL-REG-FILE
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  PR-RECORD.
+004800     COPY PAYROLLREG.
+004900 FD  RESULTS3-FILE
+005000     LABEL RECORDS ARE STANDARD.
+005100 01  RS3-RECORD.
+005200     COPY RESULTS3.
+005300 WORKING-STORAGE SECTION.
+005400*
+005500 01  WSC-STATUS-HIRED            PIC XX.
+005600 01  WSC-STATUS-PAYROLL          PIC XX.
+005700 01  WSC-STATUS-RESULTS          PIC XX.
+005800*
+005900 01  WSV-NOMBRE-CONSULTA         PIC X(05).
+006000*
+006100 01  WSF-INDICADORES.
+006200     05  WSF-FIN-HIRED           PIC X VALUE 'N'.
+006300         88  WSS-FIN-HIRED       VALUE 'Y'.
+006400     05  WSF-HALLADO-HIRED       PIC X VALUE 'N'.
+006500         88  WSS-HALLADO-HIRED   VALUE 'Y'.
+006600     05  WSF-FIN-PAYROLL         PIC X VALUE 'N'.
+006700         88  WSS-FIN-PAYROLL     VALUE 'Y'.
+006800     05  WSF-HALLADO-PAYROLL     PIC X VALUE 'N'.
+006900         88  WSS-HALLADO-PAYROLL VALUE 'Y'.
+007000*
+007100 PROCEDURE DIVISION.
+007200******************************************************************
+007300* 0000-MAINLINE - ACCEPT A CANDIDATE NAME AND SHOW WHAT EACH
+007400*                 EXERCISE PROGRAM KNOWS ABOUT THAT CANDIDATE
+007500******************************************************************
+007600 0000-MAINLINE.
+007700     DISPLAY 'INGRESE EL NOMBRE DEL POSTULANTE A CONSULTAR: '
+007800         WITH NO ADVANCING.
+007900     ACCEPT WSV-NOMBRE-CONSULTA.
+008000     DISPLAY ' '.
+008100     DISPLAY '=== CONSULTA COMBINADA: ' WSV-NOMBRE-CONSULTA
+008150         ' ==='.
+008200     PERFORM 1000-CONSULTAR-HIRED THRU 1000-CONSULTAR-HIRED-EXIT.
+008300     PERFORM 2000-CONSULTAR-PAYROLL
+008400         THRU 2000-CONSULTAR-PAYROLL-EXIT.
+008500     PERFORM 3000-CONSULTAR-RESULTS3
+008600         THRU 3000-CONSULTAR-RESULTS3-EXIT.
+008700     STOP RUN.
+008800 0000-MAINLINE-EXIT.
+008900     EXIT.
+009000*
+009100******************************************************************
+009200* 1000-CONSULTAR-HIRED - SCAN HIRED FOR THE EJERCICIO01 RESULT
+009300******************************************************************
+009400 1000-CONSULTAR-HIRED.
+009500     IF WSC-STATUS-HIRED NOT = '00'
+009600         OPEN INPUT HIRED-FILE
+009700     END-IF.
+009800     IF WSC-STATUS-HIRED NOT = '00'
+009900         DISPLAY 'EJERCICIO01: NO HAY ARCHIVO HIRED DISPONIBLE'
+010000     ELSE
+010200         PERFORM 1100-LEER-HIRED
+010300             UNTIL WSS-FIN-HIRED OR WSS-HALLADO-HIRED
+010400         IF WSS-HALLADO-HIRED
+010500             DISPLAY 'EJERCICIO01: ' HI-NOMBRE
+010550                 ' CLASIFICACION: ' HI-CLASIFICACION
+010600                 ' SUELDO: ' HI-SUELDO
+010700                 ' FECHA ALTA: ' HI-FECHA-ALTA
+010800         ELSE
+010900             DISPLAY 'EJERCICIO01: POSTULANTE NO CONTRATADO O NO'
+011000                 ' ENCONTRADO EN HIRED'
+011100         END-IF
+011150         CLOSE HIRED-FILE
+011160     END-IF.
+011300 1000-CONSULTAR-HIRED-EXIT.
+011400     EXIT.
+011500*
+011600******************************************************************
+011700* 1100-LEER-HIRED - READ ONE HIRED RECORD AND CHECK FOR A MATCH
+011800******************************************************************
+011900 1100-LEER-HIRED.
+012000     READ HIRED-FILE
+012100         AT END
+012200             SET WSS-FIN-HIRED TO TRUE
+012300         NOT AT END
+012400             IF HI-NOMBRE EQUAL WSV-NOMBRE-CONSULTA
+012500                 SET WSS-HALLADO-HIRED TO TRUE
+012600             END-IF
+012700     END-READ.
+012800 1100-LEER-HIRED-EXIT.
+012900     EXIT.
+013000*
+013100******************************************************************
+013200* 2000-CONSULTAR-PAYROLL - SCAN PAYROLLREG FOR THE EJERCICIO02
+013300*                          COMPUTED SALARY AND BONUS
+013400******************************************************************
+013500 2000-CONSULTAR-PAYROLL.
+013600     IF WSC-STATUS-PAYROLL NOT = '00'
+013700         OPEN INPUT PAYROLL-REG-FILE
+013800     END-IF.
+013900     IF WSC-STATUS-PAYROLL NOT = '00'
+014000         DISPLAY 'EJERCICIO02: NO HAY ARCHIVO PAYROLLREG'
+014100     ELSE
+014300         PERFORM 2100-LEER-PAYROLL
+014400             UNTIL WSS-FIN-PAYROLL OR WSS-HALLADO-PAYROLL
+014500         IF WSS-HALLADO-PAYROLL
+014600             DISPLAY 'EJERCICIO02: ' PR-NOMBRE
+014700                 ' SENIORIDAD: ' PR-SENIORIDAD
+014800                 ' SUELDO MENSUAL: ' PR-SUELDO-MENSUAL
+014900                 ' SUELDO ANUAL: ' PR-SUELDO-ANUAL
+015000                 ' BONO: ' PR-BONO
+015100         ELSE
+015200             DISPLAY 'EJERCICIO02: POSTULANTE NO ENCONTRADO EN'
+015300                 ' PAYROLLREG'
+015400         END-IF
+015450         CLOSE PAYROLL-REG-FILE
+015460     END-IF.
+015600 2000-CONSULTAR-PAYROLL-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 2100-LEER-PAYROLL - READ ONE PAYROLLREG RECORD AND CHECK FOR A
+016100*                     MATCH
+016200******************************************************************
+016300 2100-LEER-PAYROLL.
+016400     READ PAYROLL-REG-FILE
+016500         AT END
+016600             SET WSS-FIN-PAYROLL TO TRUE
+016700         NOT AT END
+016800             IF PR-NOMBRE EQUAL WSV-NOMBRE-CONSULTA
+016900                 SET WSS-HALLADO-PAYROLL TO TRUE
+017000             END-IF
+017100     END-READ.
+017200 2100-LEER-PAYROLL-EXIT.
+017300     EXIT.
+017400*
+017500******************************************************************
+017600* 3000-CONSULTAR-RESULTS3 - RANDOM READ OF RESULTS3 BY NAME FOR
+017700*                           THE EJERCICIO03 ELIGIBILITY RESULT
+017800******************************************************************
+017900 3000-CONSULTAR-RESULTS3.
+018000     IF WSC-STATUS-RESULTS NOT = '00'
+018100         OPEN INPUT RESULTS3-FILE
+018200     END-IF.
+018300     IF WSC-STATUS-RESULTS NOT = '00'
+018400         DISPLAY 'EJERCICIO03: NO HAY ARCHIVO RESULTS3 DISPONIBLE'
+018500     ELSE
+018700         MOVE WSV-NOMBRE-CONSULTA TO RS3-NOMBRE
+018800         READ RESULTS3-FILE
+018900             INVALID KEY
+019000               DISPLAY 'EJERCICIO03: POSTULANTE NO ENCONTRADO'
+019100                   ' EN RESULTS3'
+019200             NOT INVALID KEY
+019300               IF RS3-APROBADO
+019400                 DISPLAY 'EJERCICIO03: ' RS3-NOMBRE
+019500                     ' APROBADO PARA ' RS3-CARRERA-NOMBRE
+019600               ELSE
+019700                 DISPLAY 'EJERCICIO03: ' RS3-NOMBRE ' RECHAZADO'
+019800               END-IF
+019900         END-READ
+019950         CLOSE RESULTS3-FILE
+019960     END-IF.
+020100 3000-CONSULTAR-RESULTS3-EXIT.
+020200     EXIT.
+020300 END PROGRAM CONSULTAPOST.
