@@ -0,0 +1,83 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     LOOKS UP A UTILITY BY ITS LOGICAL (SOURCE FILE)
+000700*              NAME AND CALLS WHATEVER PROGRAM-ID ACTUALLY LIVES
+000800*              THERE. THRU.CBL AND TIMES-UNTIL-VARYING.CBL HAD
+000900*              THEIR PROGRAM-IDS SWAPPED AT SOME POINT -- THRU.CBL
+001000*              CONTAINS PROGRAM-ID TIMES-UNTIL-VARYING AND
+001100*              TIMES-UNTIL-VARYING.CBL CONTAINS PROGRAM-ID T-HRU --
+001200*              SO CALLERS WHO REMEMBER THE SOURCE FILE NAME AND
+001300*              CALL IT AS THE PROGRAM-ID REACH THE WRONG PROGRAM.
+001400*              THIS CATALOG LETS A CALLER ASK FOR THE UTILITY BY
+001500*              THE NAME IT IS KNOWN BY WITHOUT NEEDING TO KNOW
+001600*              WHICH PROGRAM-ID CURRENTLY BACKS IT.
+001700* TECTONICS:   COBC
+001800*
+001900* MODIFICATION HISTORY:
+002000*   - NEW CATALOG/DISPATCHER PROGRAM.
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. PROGCAT.
+002400 ENVIRONMENT DIVISION.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700*
+002800******************************************************************
+002900* WSC-CATALOGO - LOGICAL UTILITY NAME TO REAL PROGRAM-ID TABLE
+003000******************************************************************
+003100 01  WSC-CATALOGO-DATOS.
+003200     05  FILLER PIC X(40) VALUE
+003300         'THRU                TIMES-UNTIL-VARYING'.
+003400     05  FILLER PIC X(40) VALUE
+003500         'TIMES-UNTIL-VARYING T-HRU               '.
+003600 01  WSC-CATALOGO REDEFINES WSC-CATALOGO-DATOS.
+003700     05  WSC-ENTRADA OCCURS 2 TIMES INDEXED BY WSX-CAT.
+003800         10  WSC-NOMBRE-LOGICO   PIC X(20).
+003900         10  WSC-PROGRAM-ID      PIC X(20).
+004000*
+004100 01  WSC-CANT-ENTRADAS           PIC 9(02) VALUE 2.
+004200 01  WSV-NOMBRE-PEDIDO           PIC X(20).
+004300 01  WSV-PROGRAM-ID-HALLADO      PIC X(20).
+004400 01  WSF-ENCONTRADO              PIC X VALUE 'N'.
+004500     88  WSS-ENCONTRADO          VALUE 'Y'.
+004500*
+004600 PROCEDURE DIVISION.
+004700******************************************************************
+004800* MAIN-PROCEDURE - ACCEPT A LOGICAL NAME AND DISPATCH TO ITS
+004900*                  CURRENT REAL PROGRAM-ID
+005000******************************************************************
+005100 MAIN-PROCEDURE.
+005200     DISPLAY 'INGRESE EL NOMBRE DEL UTILITARIO: '
+005210         WITH NO ADVANCING.
+005300     ACCEPT WSV-NOMBRE-PEDIDO.
+005400     PERFORM BUSCAR-EN-CATALOGO THRU BUSCAR-EN-CATALOGO-EXIT.
+005500     IF WSS-ENCONTRADO
+005600         CALL WSV-PROGRAM-ID-HALLADO
+005700     ELSE
+005800         DISPLAY 'UTILITARIO NO REGISTRADO EN EL CATALOGO: '
+005900             WSV-NOMBRE-PEDIDO
+006000     END-IF.
+006100     STOP RUN.
+006200 MAIN-PROCEDURE-EXIT.
+006300     EXIT.
+006400*
+006500******************************************************************
+006600* BUSCAR-EN-CATALOGO - LOOK UP THE REQUESTED LOGICAL NAME
+006700******************************************************************
+006800 BUSCAR-EN-CATALOGO.
+006900     MOVE 'N' TO WSF-ENCONTRADO.
+007000     PERFORM VARYING WSX-CAT FROM 1 BY 1
+007100         UNTIL WSX-CAT > WSC-CANT-ENTRADAS
+007200         OR WSS-ENCONTRADO
+007300         IF WSV-NOMBRE-PEDIDO EQUAL WSC-NOMBRE-LOGICO(WSX-CAT)
+007310             MOVE WSC-PROGRAM-ID(WSX-CAT)
+007320                 TO WSV-PROGRAM-ID-HALLADO
+007400             SET WSS-ENCONTRADO TO TRUE
+007500         END-IF
+007600     END-PERFORM.
+007700 BUSCAR-EN-CATALOGO-EXIT.
+007800     EXIT.
+007900 END PROGRAM PROGCAT.
