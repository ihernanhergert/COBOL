@@ -1,22 +1,67 @@
-      *    *****************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIABLEAGRUPADAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  grupo_var.
-           02 v1 PIC 9 VALUE 5.
-           02 v2 PIC 9 VALUE 2.
-           02 v3 PIC 9 VALUE 4.
-           02 v4 PIC 9 VALUE 9.
-           02 v5 PIC 9 VALUE 5.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY grupo_var v1 v2 v3 v4 v5
-           STOP RUN.
-       END PROGRAM VARIABLEAGRUPADAS.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     CHECK-DIGIT VALIDATOR OVER A GROUPED FIVE-DIGIT
+000700*              FIELD. SUMS THE ELEMENTARY DIGITS AND COMPARES THE
+000800*              TOTAL AGAINST AN OPERATOR-SUPPLIED CONTROL TOTAL.
+000900* TECTONICS:   COBC
+001000*
+001100* MODIFICATION HISTORY:
+001200*   - GRUPO-VAR AND ITS FIVE ELEMENTARY ITEMS USED TO ONLY BE
+001300*     DISPLAYED, WITH NO PROCESSING AT ALL. ADDED A CHECKSUM
+001400*     PARAGRAPH THAT SUMS V1 THRU V5 AND REPORTS MATCH/MISMATCH
+001500*     AGAINST A SUPPLIED CONTROL TOTAL, SO THIS DIGIT-GROUP
+001600*     LAYOUT DOUBLES AS A REUSABLE CHECKSUM VALIDATION ROUTINE.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. VARIABLEAGRUPADAS.
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WSV-GRUPO-VAR.
+002400     05  WSV-V1                  PIC 9 VALUE 5.
+002500     05  WSV-V2                  PIC 9 VALUE 2.
+002600     05  WSV-V3                  PIC 9 VALUE 4.
+002700     05  WSV-V4                  PIC 9 VALUE 9.
+002800     05  WSV-V5                  PIC 9 VALUE 5.
+002900 01  WSV-SUMA-CONTROL            PIC 9(02) VALUE ZERO.
+003000 01  WSV-TOTAL-CONTROL           PIC 9(02) VALUE ZERO.
+003100 01  WSF-INDICADORES.
+003200     05  WSF-CHECKSUM-OK         PIC X VALUE 'N'.
+003300         88  WSS-CHECKSUM-OK     VALUE 'Y'.
+003400*
+003500 PROCEDURE DIVISION.
+003600******************************************************************
+003700* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+003800******************************************************************
+003900 MAIN-PROCEDURE.
+004000     DISPLAY WSV-GRUPO-VAR
+004100         WSV-V1 WSV-V2 WSV-V3 WSV-V4 WSV-V5.
+004200     PERFORM VALIDAR-CHECKSUM THRU VALIDAR-CHECKSUM-EXIT.
+004300     STOP RUN.
+004400 MAIN-PROCEDURE-EXIT.
+004500     EXIT.
+004600*
+004700******************************************************************
+004800* VALIDAR-CHECKSUM - SUM V1 THRU V5 AND COMPARE AGAINST A
+004900*                    SUPPLIED CONTROL TOTAL
+005000******************************************************************
+005100 VALIDAR-CHECKSUM.
+005200     ADD WSV-V1 WSV-V2 WSV-V3 WSV-V4 WSV-V5
+005300         GIVING WSV-SUMA-CONTROL.
+005400     DISPLAY 'LA SUMA DE CONTROL CALCULADA ES ' WSV-SUMA-CONTROL.
+005500     DISPLAY 'INSERTAR EL TOTAL DE CONTROL A VALIDAR'.
+005600     ACCEPT WSV-TOTAL-CONTROL.
+005700     IF WSV-SUMA-CONTROL = WSV-TOTAL-CONTROL
+005800         SET WSS-CHECKSUM-OK TO TRUE
+005900     END-IF.
+006000     IF WSS-CHECKSUM-OK
+006100         DISPLAY 'CHECKSUM OK: EL TOTAL DE CONTROL COINCIDE'
+006200     ELSE
+006300         DISPLAY 'CHECKSUM ERROR: EL TOTAL DE CONTROL NO COINCIDE'
+006400     END-IF.
+006500 VALIDAR-CHECKSUM-EXIT.
+006600     EXIT.
+006700 END PROGRAM VARIABLEAGRUPADAS.
