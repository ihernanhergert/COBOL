@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Common "log and continue" paragraph shared by
+      *          EJERCICIO01, EJERCICIO02, AND EJERCICIO03. Each program
+      *          COPYs this into its PROCEDURE DIVISION and PERFORMs
+      *          9000-LOG-Y-CONTINUAR whenever it hits a bad or
+      *          unexpected record, instead of inventing its own ad hoc
+      *          response. The calling program is responsible for
+      *          moving the reason to WSV-MOTIVO-AUX and opening its own
+      *          EXCEPTIONS file before the first PERFORM.
+      * Tectonics: cobc
+      ******************************************************************
+       9000-LOG-Y-CONTINUAR.
+           MOVE WSC-NOMBRE-PROGRAMA TO ERR-PROGRAMA.
+           MOVE WSV-NOMBRE-AUX      TO ERR-NOMBRE.
+           MOVE WSV-MOTIVO-AUX      TO ERR-MOTIVO.
+           MOVE WSR-FECHA-CORRIDA   TO ERR-FECHA.
+           WRITE ERR-REGISTRO.
+       9000-LOG-Y-CONTINUAR-END.
+       EXIT.
