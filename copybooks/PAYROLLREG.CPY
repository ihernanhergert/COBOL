@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Record layout for the PAYROLLREG payroll register
+      *          file written by EJERCICIO02, shared with any other
+      *          program that needs to look up a computed salary/bonus
+      *          instead of rereading EJERCICIO02's console output.
+      * Tectonics: cobc
+      ******************************************************************
+           05 PR-NOMBRE                    PIC X(05).
+           05 PR-SENIORIDAD                PIC X(06).
+           05 PR-SUELDO-MENSUAL            PIC 9(06)V99.
+           05 PR-SUELDO-ANUAL              PIC 9(07)V99.
+           05 PR-BONO                      PIC 9(06)V99.
+           05 PR-PERIODO                   PIC 9(06).
+           05 PR-DEPARTAMENTO              PIC X(10).
