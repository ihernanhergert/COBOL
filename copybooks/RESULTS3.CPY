@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Record layout for the RESULTS3 indexed candidate
+      *          results file written by EJERCICIO03, shared with any
+      *          other program that needs to look up a candidate's
+      *          eligibility result by name with a single keyed read.
+      * Tectonics: cobc
+      ******************************************************************
+           05 RS3-NOMBRE              PIC X(05).
+           05 RS3-RESULTADO           PIC X(01).
+               88 RS3-APROBADO        VALUE 'A'.
+               88 RS3-RECHAZADO       VALUE 'R'.
+           05 RS3-CARRERA-NOMBRE      PIC X(20).
+           05 RS3-FECHA-EVALUACION    PIC 9(08).
