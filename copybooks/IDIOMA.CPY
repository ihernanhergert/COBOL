@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Locale switch shared by SUMA, CONDICIONALIF, and the
+      *          EJERCICIO suite. Keyed into the shared MENSAJES
+      *          lookup subprogram so each program's prompts and
+      *          result narration can run in Spanish or English
+      *          without every program keeping its own copy of the
+      *          message text.
+      * Tectonics: cobc
+      ******************************************************************
+       01  WSF-IDIOMA-OPERADOR         PIC X VALUE 'S'.
+           88  WSS-IDIOMA-ESPANOL      VALUE 'S'.
+           88  WSS-IDIOMA-INGLES       VALUE 'I'.
