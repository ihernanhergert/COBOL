@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Standard error/exception record layout shared by the
+      *          EJERCICIO suite's log-and-continue paragraph, so a bad
+      *          record is captured the same way no matter which
+      *          program caught it -- which program logged it, which
+      *          candidate it was about, why, and on what run date.
+      * Tectonics: cobc
+      ******************************************************************
+           05 ERR-PROGRAMA         PIC X(11).
+           05 ERR-NOMBRE           PIC X(05).
+           05 ERR-MOTIVO           PIC X(50).
+           05 ERR-FECHA            PIC 9(08).
