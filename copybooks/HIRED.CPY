@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Record layout for the HIRED master file (accepted
+      *          candidates written by EJERCICIO01), shared with any
+      *          other program that needs to look up a hired
+      *          candidate instead of rereading EJERCICIO01's report.
+      * Tectonics: cobc
+      ******************************************************************
+           05 HI-NOMBRE                    PIC X(05).
+           05 HI-CLASIFICACION             PIC X(06).
+           05 HI-SUELDO                    PIC 9(06).
+           05 HI-FECHA-ALTA                PIC 9(08).
