@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Layout comun de un postulante (nombre + el campo
+      *          numerico clave que cada programa evalua), para que
+      *          EJERCICIO01, EJERCICIO02 y EJERCICIO03 compartan una
+      *          unica definicion en lugar de tres declaraciones
+      *          independientes del mismo concepto.
+      * Tectonics: cobc
+      ******************************************************************
+           10 WSV-NOMBRE-AUX       PIC X(05).
+           10 CVE                  PIC 9(02).
