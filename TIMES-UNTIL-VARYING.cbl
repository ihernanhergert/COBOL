@@ -1,26 +1,51 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. T-HRU.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *El true se usa para ejecutar dos rutinas en un solo perform.
-           PERFORM RUTINA1 THRU RUTINA2.
-
-               DISPLAY "Se Ejecutaron las 2 rutinas."
-               STOP RUN.
-
-           RUTINA1.
-               DISPLAY "1".
-
-           RUTINA2.
-               DISPLAY "2".
-           END-RUN.
-       END PROGRAM T-HRU.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     DEMONSTRATES PERFORM ... THRU RUNNING A RANGE OF
+000700*              PARAGRAPHS IN A SINGLE PERFORM.
+000800* TECTONICS:   COBC
+000900*
+001000* MODIFICATION HISTORY:
+001100*   - PERFORM RUTINA1 THRU RUTINA2 ONLY EVER RAN TWO TRIVIAL
+001200*     DISPLAY PARAGRAPHS. ADDED RUTINA3, A REAL SUMMARY PARAGRAPH,
+001300*     TO THE RANGE SO THE RANGE-PERFORM DOES SOMETHING BEYOND
+001400*     PRINTING "1" AND "2".
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. T-HRU.
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WSR-CANT-RUTINAS            PIC 9(02) VALUE ZERO.
+002200*
+002300 PROCEDURE DIVISION.
+002400******************************************************************
+002500* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+002600*
+002700* PERFORM ... THRU RUNS EVERY PARAGRAPH FROM RUTINA1 THROUGH
+002800* RUTINA3, IN SEQUENCE, AS A SINGLE PERFORM.
+002900******************************************************************
+003000 MAIN-PROCEDURE.
+003100     PERFORM RUTINA1 THRU RUTINA3.
+003200     DISPLAY 'SE EJECUTARON LAS ' WSR-CANT-RUTINAS ' RUTINAS.'.
+003300     STOP RUN.
+003400 MAIN-PROCEDURE-EXIT.
+003500     EXIT.
+003600*
+003700 RUTINA1.
+003800     DISPLAY '1'.
+003900     ADD 1 TO WSR-CANT-RUTINAS.
+004000*
+004100 RUTINA2.
+004200     DISPLAY '2'.
+004300     ADD 1 TO WSR-CANT-RUTINAS.
+004400*
+004500******************************************************************
+004600* RUTINA3 - SUMMARY PARAGRAPH CLOSING OUT THE RANGE-PERFORM
+004700******************************************************************
+004800 RUTINA3.
+004900     DISPLAY '3'.
+005000     ADD 1 TO WSR-CANT-RUTINAS.
+005100 END PROGRAM T-HRU.
