@@ -0,0 +1,88 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     INTERACTIVE MENU FRONT-END FOR THE EXERCISE
+000700*              PROGRAM SUITE. DISPLAYS A NUMBERED LIST OF THE
+000800*              STANDALONE UTILITIES, ACCEPTS AN OPERATOR
+000900*              SELECTION, AND CALLS THE CHOSEN PROGRAM, SO
+001000*              NOBODY HAS TO REMEMBER EVERY PROGRAM-ID BY HEART.
+001100* TECTONICS:   COBC
+001200*
+001300* MODIFICATION HISTORY:
+001400*   - NEW MENU PROGRAM. OFFERS SUMA, MULTIPLICACION, D-IVISION,
+001500*     CONDICIONALIF, EJERCICIO01, EJERCICIO02, EJERCICIO03, AND
+001600*     THE COMBINED PROCESOPOSTULANTE DRIVER.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. MENUUTIL.
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*
+002400 01  MNU-OPCION                  PIC 9(01) VALUE ZERO.
+002500 01  MNU-SALIR                   PIC X VALUE 'N'.
+002600     88  MNU-ES-SALIR            VALUE 'Y'.
+002700*
+002800 PROCEDURE DIVISION.
+002900******************************************************************
+003000* 0000-MAINLINE - LOOP UNTIL THE OPERATOR CHOOSES TO EXIT
+003100******************************************************************
+003200 0000-MAINLINE.
+003300     PERFORM 1000-PROCESAR-OPCION THRU 1000-PROCESAR-OPCION-EXIT
+003400         UNTIL MNU-ES-SALIR.
+003500     STOP RUN.
+003600 0000-MAINLINE-EXIT.
+003700     EXIT.
+003800*
+003900******************************************************************
+004000* 1000-PROCESAR-OPCION - SHOW THE MENU, READ A CHOICE, DISPATCH IT
+004100******************************************************************
+004200 1000-PROCESAR-OPCION.
+004300     PERFORM 1100-MOSTRAR-MENU THRU 1100-MOSTRAR-MENU-EXIT.
+004400     ACCEPT MNU-OPCION.
+004500     EVALUATE MNU-OPCION
+004600         WHEN 1
+004700             CALL 'SUMA'
+004800         WHEN 2
+004900             CALL 'MULTIPLICACION'
+005000         WHEN 3
+005100             CALL 'D-IVISION'
+005200         WHEN 4
+005300             CALL 'CONDICIONALIF'
+005400         WHEN 5
+005500             CALL 'EJERCICIO01'
+005600         WHEN 6
+005700             CALL 'EJERCICIO02'
+005800         WHEN 7
+005900             CALL 'EJERCICIO03'
+006000         WHEN 8
+006100             CALL 'PROCESOPOSTULANTE'
+006200         WHEN 9
+006300             MOVE 'Y' TO MNU-SALIR
+006400         WHEN OTHER
+006500             DISPLAY 'OPCION INVALIDA'
+006600     END-EVALUATE.
+006700 1000-PROCESAR-OPCION-EXIT.
+006800     EXIT.
+006900*
+007000******************************************************************
+007100* 1100-MOSTRAR-MENU - DISPLAY THE NUMBERED LIST OF UTILITIES
+007200******************************************************************
+007300 1100-MOSTRAR-MENU.
+007400     DISPLAY ' '.
+007500     DISPLAY '=== MENU DE UTILITARIOS ==='.
+007600     DISPLAY '1. SUMA'.
+007700     DISPLAY '2. MULTIPLICACION'.
+007800     DISPLAY '3. DIVISION'.
+007900     DISPLAY '4. CONDICIONALIF'.
+008000     DISPLAY '5. EJERCICIO01 - CLASIFICACION DE POSTULANTES'.
+008100     DISPLAY '6. EJERCICIO02 - CALCULO DE SUELDO'.
+008200     DISPLAY '7. EJERCICIO03 - VERIFICACION DE REQUISITOS'.
+008300     DISPLAY '8. PROCESO COMBINADO (EJERCICIO01/02/03)'.
+008400     DISPLAY '9. SALIR'.
+008500     DISPLAY 'INGRESE UNA OPCION: '.
+008600 1100-MOSTRAR-MENU-EXIT.
+008700     EXIT.
+008800 END PROGRAM MENUUTIL.
