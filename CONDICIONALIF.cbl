@@ -1,31 +1,163 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDICIONALIF.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  n1 PIC 9(3).
-       01  n2 PIC 9(3).
-       01  R  PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *Pedir datos
-            DISPLAY "Insertar el primer dato".
-            ACCEPT n1.
-            DISPLAY "Insertar el segundo dato".
-            ACCEPT n2.
-            ADD n1 TO n2 GIVING R.
-      *Condición
-            IF R > 20
-      *Output
-                DISPLAY "El resultado es mayor a 20"
-            ELSE
-                DISPLAY "El resultado es menor a 20"
-            END-IF
-            STOP RUN.
-       END PROGRAM CONDICIONALIF.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     PROMPTS THE OPERATOR FOR TWO NUMBERS, ADDS THEM,
+000700*              AND REPORTS WHETHER THE SUM IS OVER 20.
+000800* TECTONICS:   COBC
+000900*
+001000* MODIFICATION HISTORY:
+001100*   - ADD ... GIVING HAD NO ON SIZE ERROR CLAUSE, SO A RESULT
+001200*     THAT DIDN'T FIT R WOULD TRUNCATE SILENTLY INSTEAD OF BEING
+001300*     FLAGGED. ADDED ON SIZE ERROR HANDLING.
+001310*   - BOTH ACCEPTS WENT STRAIGHT INTO NUMERIC FIELDS WITH NO
+001320*     VALIDATION, SO A NON-NUMERIC KEYSTROKE WOULD ABEND OR
+001330*     CORRUPT THE FIELD. EACH ACCEPT NOW GOES INTO A TEXT FIELD
+001340*     THAT IS CHECKED BY THE SHARED NUMVALID ROUTINE AND
+001350*     RE-PROMPTED ON BAD INPUT BEFORE IT REACHES THE ARITHMETIC.
+001360*   - EVERY COMPLETED CALCULATION IS NOW APPENDED TO THE SHARED
+001370*     CALCTRANS TRANSACTION LOG (PROGRAM NAME, OPERANDS, RESULT,
+001380*     DATE/TIME) SO AD HOC CALCULATIONS CAN BE RECONCILED LATER.
+001390*   - PROMPTS AND MESSAGES WERE HARDCODED IN SPANISH. THE OPERATOR
+001391*     IS NOW ASKED FOR A LOCALE, AND EVERY DISPLAY LITERAL GOES
+001392*     THROUGH THE SHARED MENSAJES LOOKUP SO THE SAME PROGRAM CAN
+001393*     RUN IN SPANISH OR ENGLISH.
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CONDICIONALIF.
+001700 ENVIRONMENT DIVISION.
+001710 INPUT-OUTPUT SECTION.
+001720 FILE-CONTROL.
+001730     SELECT OPTIONAL TRANSACCION-FILE ASSIGN TO 'CALCTRANS'
+001740         ORGANIZATION IS LINE SEQUENTIAL
+001750         FILE STATUS IS WSV-TRANS-STATUS.
+001800 DATA DIVISION.
+001810 FILE SECTION.
+001820 FD  TRANSACCION-FILE
+001830     LABEL RECORDS ARE STANDARD.
+001840 01  TRANS-RECORD.
+001850     05  TRANS-PROGRAMA          PIC X(15).
+001860     05  TRANS-N1                PIC 9(03).
+001870     05  TRANS-N2                PIC 9(03).
+001880     05  TRANS-RESULTADO         PIC 9(04).
+001890     05  TRANS-FECHA             PIC X(06).
+001900     05  TRANS-HORA              PIC X(08).
+001910 WORKING-STORAGE SECTION.
+002000 01  WSV-N1                      PIC 9(03).
+002100 01  WSV-N2                      PIC 9(03).
+002200 01  WSV-R                       PIC 9(04).
+002210 01  WSV-N1-TXT                  PIC X(06).
+002220 01  WSV-N2-TXT                  PIC X(06).
+002225 01  WSV-TRANS-STATUS            PIC XX.
+002226 01  WSV-FECHA-TRANS             PIC X(06).
+002227 01  WSV-HORA-TRANS              PIC X(08).
+002228 01  WSV-COD-MENSAJE             PIC 9(03).
+002229 01  MSJ-TEXTO                   PIC X(60).
+002230     COPY IDIOMA.
+002235 01  WSF-INDICADORES.
+002240     05  WSF-N1-VALIDO           PIC X VALUE 'N'.
+002250         88  WSS-N1-VALIDO       VALUE 'Y'.
+002260     05  WSF-N2-VALIDO           PIC X VALUE 'N'.
+002270         88  WSS-N2-VALIDO       VALUE 'Y'.
+002300*
+002400 PROCEDURE DIVISION.
+002500******************************************************************
+002600* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+002700******************************************************************
+002800 MAIN-PROCEDURE.
+002805     DISPLAY 'IDIOMA (S=ESPANOL / I=ENGLISH): ' WITH NO ADVANCING.
+002806     ACCEPT WSF-IDIOMA-OPERADOR.
+002810     PERFORM PEDIR-PRIMER-DATO THRU PEDIR-PRIMER-DATO-EXIT
+002820         UNTIL WSS-N1-VALIDO.
+002830     PERFORM PEDIR-SEGUNDO-DATO THRU PEDIR-SEGUNDO-DATO-EXIT
+002840         UNTIL WSS-N2-VALIDO.
+003300     ADD WSV-N1 TO WSV-N2 GIVING WSV-R
+003400         ON SIZE ERROR
+003410             MOVE 004 TO WSV-COD-MENSAJE
+003420             CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+003430                 WSV-COD-MENSAJE MSJ-TEXTO
+003440             DISPLAY MSJ-TEXTO
+003600         NOT ON SIZE ERROR
+003700             IF WSV-R > 20
+003710                 MOVE 005 TO WSV-COD-MENSAJE
+003720                 CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+003730                     WSV-COD-MENSAJE MSJ-TEXTO
+003740                 DISPLAY MSJ-TEXTO
+003900             ELSE
+004010                 MOVE 006 TO WSV-COD-MENSAJE
+004020                 CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+004030                     WSV-COD-MENSAJE MSJ-TEXTO
+004040                 DISPLAY MSJ-TEXTO
+004100             END-IF
+004110             PERFORM REGISTRAR-TRANSACCION THRU
+004120                 REGISTRAR-TRANSACCION-EXIT
+004200     END-ADD.
+004300     STOP RUN.
+004400 MAIN-PROCEDURE-EXIT.
+004500     EXIT.
+004510*
+004520******************************************************************
+004530* REGISTRAR-TRANSACCION - APPEND THIS CALCULATION TO THE SHARED
+004540*                         CALCTRANS TRANSACTION LOG
+004550******************************************************************
+004560 REGISTRAR-TRANSACCION.
+004570     ACCEPT WSV-FECHA-TRANS FROM DATE.
+004580     ACCEPT WSV-HORA-TRANS FROM TIME.
+004590     OPEN EXTEND TRANSACCION-FILE.
+004600     IF WSV-TRANS-STATUS = '35'
+004610         OPEN OUTPUT TRANSACCION-FILE
+004620     END-IF.
+004630     MOVE 'CONDICIONALIF' TO TRANS-PROGRAMA.
+004640     MOVE WSV-N1 TO TRANS-N1.
+004650     MOVE WSV-N2 TO TRANS-N2.
+004660     MOVE WSV-R TO TRANS-RESULTADO.
+004670     MOVE WSV-FECHA-TRANS TO TRANS-FECHA.
+004680     MOVE WSV-HORA-TRANS TO TRANS-HORA.
+004690     WRITE TRANS-RECORD.
+004700     CLOSE TRANSACCION-FILE.
+004710 REGISTRAR-TRANSACCION-EXIT.
+004720     EXIT.
+004550*
+004560******************************************************************
+004570* PEDIR-PRIMER-DATO - ACCEPT AND VALIDATE THE FIRST OPERAND
+004580******************************************************************
+004590 PEDIR-PRIMER-DATO.
+004595     MOVE 001 TO WSV-COD-MENSAJE.
+004596     CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+004597         WSV-COD-MENSAJE MSJ-TEXTO.
+004600     DISPLAY MSJ-TEXTO.
+004610     ACCEPT WSV-N1-TXT.
+004620     CALL 'NUMVALID' USING WSV-N1-TXT WSF-N1-VALIDO.
+004630     IF WSS-N1-VALIDO
+004640         MOVE WSV-N1-TXT TO WSV-N1
+004650     ELSE
+004655         MOVE 003 TO WSV-COD-MENSAJE
+004656         CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+004657             WSV-COD-MENSAJE MSJ-TEXTO
+004660         DISPLAY MSJ-TEXTO
+004670     END-IF.
+004680 PEDIR-PRIMER-DATO-EXIT.
+004690     EXIT.
+004700*
+004710******************************************************************
+004720* PEDIR-SEGUNDO-DATO - ACCEPT AND VALIDATE THE SECOND OPERAND
+004730******************************************************************
+004740 PEDIR-SEGUNDO-DATO.
+004745     MOVE 002 TO WSV-COD-MENSAJE.
+004746     CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+004747         WSV-COD-MENSAJE MSJ-TEXTO.
+004750     DISPLAY MSJ-TEXTO.
+004760     ACCEPT WSV-N2-TXT.
+004770     CALL 'NUMVALID' USING WSV-N2-TXT WSF-N2-VALIDO.
+004780     IF WSS-N2-VALIDO
+004790         MOVE WSV-N2-TXT TO WSV-N2
+004800     ELSE
+004805         MOVE 003 TO WSV-COD-MENSAJE
+004806         CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+004807             WSV-COD-MENSAJE MSJ-TEXTO
+004810         DISPLAY MSJ-TEXTO
+004820     END-IF.
+004830 PEDIR-SEGUNDO-DATO-EXIT.
+004840     EXIT.
+004900 END PROGRAM CONDICIONALIF.
