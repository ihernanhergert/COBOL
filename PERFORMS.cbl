@@ -1,25 +1,72 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PERFORMS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-             RUTINA01.
-            DISPLAY "Hello desde la rutina 1".
-            PERFORM RUTINA02.
-
-           RUTINA03.
-            DISPLAY "Hello desde la rutina 3".
-            PERFORM RUTINA03.
-
-           RUTINA02.
-            DISPLAY "Hello desde la rutina 2".
-            STOP RUN.
-       END PROGRAM PERFORMS.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     DEMONSTRATES A BASIC PERFORM CHAIN ACROSS THREE
+000700*              SUBORDINATE ROUTINES.
+000800* TECTONICS:   COBC
+000900*
+001000* MODIFICATION HISTORY:
+001100*   - RUTINA03 USED TO PERFORM ITSELF UNCONDITIONALLY, WHICH WAS
+001200*     AN INFINITE SELF-RECURSION WAITING TO HAPPEN. TURNED IT INTO
+001300*     A BOUNDED RETRY LOOP DRIVEN BY A RETRY COUNTER AND A MAXIMUM
+001400*     RETRY LIMIT SO IT CAN ACTUALLY SERVE AS A RETRY ROUTINE.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. PERFORMS.
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WSC-MAX-REINTENTOS          PIC 9(02) VALUE 03.
+002200 01  WSV-CANT-REINTENTOS         PIC 9(02) VALUE ZERO.
+002300*
+002400 PROCEDURE DIVISION.
+002500******************************************************************
+002600* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+002700******************************************************************
+002800 MAIN-PROCEDURE.
+002900     PERFORM RUTINA01 THRU RUTINA01-EXIT.
+003000     PERFORM RUTINA02 THRU RUTINA02-EXIT.
+003100 MAIN-PROCEDURE-EXIT.
+003200     EXIT.
+003300*
+003400******************************************************************
+003500* RUTINA01 - FIRST STEP OF THE CHAIN
+003600******************************************************************
+003700 RUTINA01.
+003800     DISPLAY 'HELLO DESDE LA RUTINA 1'.
+003900 RUTINA01-EXIT.
+004000     EXIT.
+004100*
+004200******************************************************************
+004300* RUTINA03 - BOUNDED RETRY ROUTINE
+004400*
+004500* RE-ENTERS ITSELF UNTIL EITHER THE RETRY LIMIT IS REACHED, SO
+004600* THIS CAN BE CALLED WHEREVER A "TRY UP TO N TIMES" STEP IS
+004700* NEEDED INSTEAD OF SPINNING FOREVER.
+004800******************************************************************
+004900 RUTINA03.
+005000     MOVE ZERO TO WSV-CANT-REINTENTOS.
+005100     PERFORM RUTINA03-INTENTAR THRU RUTINA03-INTENTAR-EXIT
+005200         UNTIL WSV-CANT-REINTENTOS >= WSC-MAX-REINTENTOS.
+005300 RUTINA03-EXIT.
+005400     EXIT.
+005500*
+005600 RUTINA03-INTENTAR.
+005700     ADD 1 TO WSV-CANT-REINTENTOS.
+005800     DISPLAY 'HELLO DESDE LA RUTINA 3, INTENTO '
+005900         WSV-CANT-REINTENTOS.
+006000 RUTINA03-INTENTAR-EXIT.
+006100     EXIT.
+006200*
+006300******************************************************************
+006400* RUTINA02 - FINAL STEP OF THE CHAIN
+006500******************************************************************
+006600 RUTINA02.
+006700     DISPLAY 'HELLO DESDE LA RUTINA 2'.
+006800     PERFORM RUTINA03 THRU RUTINA03-EXIT.
+006900     STOP RUN.
+007000 RUTINA02-EXIT.
+007100     EXIT.
+007200 END PROGRAM PERFORMS.
