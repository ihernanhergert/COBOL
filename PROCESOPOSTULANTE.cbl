@@ -0,0 +1,67 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     BATCH DRIVER THAT ONBOARDS AN APPLICANT IN ONE
+000700*              STEP BY RUNNING THE THREE EXISTING EVALUATION
+000800*              PROGRAMS -- SENIORITY CLASSIFICATION (EJERCICIO01),
+000900*              SALARY/BONUS CALCULATION (EJERCICIO02), AND
+001000*              ELIGIBILITY CHECKING (EJERCICIO03) -- IN SEQUENCE,
+001100*              INSTEAD OF THREE SEPARATE MANUAL JOB RUNS.
+001200* TECTONICS:   COBC
+001300*
+001400* MODIFICATION HISTORY:
+001500*   - NEW DRIVER PROGRAM. CALLS EJERCICIO01, EJERCICIO02, AND
+001600*     EJERCICIO03 AS SUBPROGRAMS; EACH ONE STILL READS ITS OWN
+001700*     INPUT FILES AND WRITES ITS OWN OUTPUT/REPORT FILES, SO NO
+001800*     PARAMETERS ARE PASSED BETWEEN THE CALLS. EJERCICIO01,
+001900*     EJERCICIO02, AND EJERCICIO03 WERE CHANGED TO END WITH
+002000*     GOBACK INSTEAD OF STOP RUN SO THEY RETURN CONTROL TO THIS
+002100*     DRIVER INSTEAD OF ENDING THE WHOLE RUN UNIT.
+002200******************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID. PROCESOPOSTULANTE.
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*
+002900 PROCEDURE DIVISION.
+003000******************************************************************
+003100* 0000-MAINLINE - RUN THE THREE EVALUATION STEPS IN SEQUENCE
+003200******************************************************************
+003300 0000-MAINLINE.
+003400     DISPLAY 'PROCESOPOSTULANTE - INICIANDO CORRIDA COMBINADA'.
+003500     PERFORM 1000-CLASIFICAR THRU 1000-CLASIFICAR-EXIT.
+003600     PERFORM 2000-CALCULAR-SUELDO THRU 2000-CALCULAR-SUELDO-EXIT.
+003700     PERFORM 3000-VERIFICAR-ELEGIBILIDAD
+003800         THRU 3000-VERIFICAR-ELEGIBILIDAD-EXIT.
+003900     DISPLAY 'PROCESOPOSTULANTE - CORRIDA COMBINADA FINALIZADA'.
+004000     STOP RUN.
+004100 0000-MAINLINE-EXIT.
+004200     EXIT.
+004300*
+004400******************************************************************
+004500* 1000-CLASIFICAR - RUN THE SENIORITY CLASSIFICATION STEP
+004600******************************************************************
+004700 1000-CLASIFICAR.
+004800     CALL 'EJERCICIO01'.
+004900 1000-CLASIFICAR-EXIT.
+005000     EXIT.
+005100*
+005200******************************************************************
+005300* 2000-CALCULAR-SUELDO - RUN THE SALARY/BONUS CALCULATION STEP
+005400******************************************************************
+005500 2000-CALCULAR-SUELDO.
+005600     CALL 'EJERCICIO02'.
+005700 2000-CALCULAR-SUELDO-EXIT.
+005800     EXIT.
+005900*
+006000******************************************************************
+006100* 3000-VERIFICAR-ELEGIBILIDAD - RUN THE ELIGIBILITY CHECKING STEP
+006200******************************************************************
+006300 3000-VERIFICAR-ELEGIBILIDAD.
+006400     CALL 'EJERCICIO03'.
+006500 3000-VERIFICAR-ELEGIBILIDAD-EXIT.
+006600     EXIT.
+006700 END PROGRAM PROCESOPOSTULANTE.
