@@ -8,77 +8,367 @@
       *              1. 0 a 2años = Junior //Sueldo = $110.000.
       *              2. 3 a 5 años = SemiSenior //Sueldo = $160.000.
       *              3. 6+años = Senior //Sueldo = $200.000
+      * Modification History:
+      *     - Los postulantes ya no se cargan a mano en WORKING-STORAGE,
+      *       se leen desde el archivo APPLICANTS para no tener que
+      *       recompilar cada vez que llega una nueva tanda de HR.
+      *     - El resultado de la clasificacion ahora tambien se imprime
+      *       en el archivo CLASSRPT (encabezado, un detalle por
+      *       postulante y salto de pagina) para entregarselo a RRHH.
+      *     - Los postulantes leidos de APPLICANTS se cargan en la
+      *       tabla WS-POSTULANTES (OCCURS) para soportar cualquier
+      *       cantidad de candidatos, no solo tres.
+      *     - El campo de experiencia del postulante ahora se declara
+      *       en el copybook compartido POSTULANTE, en vez de repetir
+      *       su definicion en cada uno de los tres ejercicios.
+      *     - 00-CONTROL ahora termina con GOBACK en lugar de STOP RUN
+      *       para que este programa pueda ser invocado tanto de forma
+      *       independiente como desde el nuevo driver por lotes.
+      *     - El encabezado de CLASSRPT ahora tambien muestra el nombre
+      *       del programa y la fecha de la corrida, ademas del numero
+      *       de pagina que ya imprimia.
+      *     - Los postulantes contratados (clasificacion valida) ahora
+      *       se graban con su fecha de alta en el archivo HIRED, para
+      *       que RRHH pueda dar de alta al postulante sin tener que
+      *       releer el reporte impreso.
+      *     - El layout del registro HIRED ahora se toma del copybook
+      *       compartido HIRED, para que el nuevo programa de consulta
+      *       combinada lo use sin repetir la definicion.
+      *     - Los postulantes con experiencia invalida ahora tambien se
+      *       registran en el archivo EXCEPTIONS1, usando el mismo
+      *       registro de error y el mismo parrafo "log and continue"
+      *       que EJERCICIO02 y EJERCICIO03, en vez de quedar solo como
+      *       una fila "ERROR" en el reporte impreso.
+      *     - Los mensajes y encabezados que antes estaban en espanol
+      *       fijo ahora se buscan en el subprograma compartido MENSAJES,
+      *       para que el operador pueda elegir espanol o ingles al
+      *       arrancar el programa.
+      *     - 24-VALIDAR-EXPERIENCIA rechazaba 0 anios de experiencia
+      *       como invalida, pero 0 a 2 anios es Junior segun las reglas
+      *       de arriba. Se quito ese rechazo; solo se valida que el
+      *       campo sea numerico y que no supere WSC-EXP-MAXIMA.
+      *     - Este programa puede ser invocado mas de una vez en la misma
+      *       corrida (el nuevo menu lo permite), y las clausulas VALUE
+      *       de WORKING-STORAGE solo se aplican en el primer CALL. Se
+      *       agrego el reinicio explicito de WSV-CANT-POSTULANTES,
+      *       WSF-FIN-ARCHIVO y WSF-FIN-TARIFAS al comienzo de 10-INICIO,
+      *       para que un segundo llamado cargue y procese los
+      *       postulantes del archivo actual en vez de arrastrar el
+      *       estado del llamado anterior.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANTS-FILE ASSIGN TO 'APPLICANTS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYRATES-FILE ASSIGN TO 'PAYRATES'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'CLASSRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HIRED-FILE ASSIGN TO 'HIRED'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTIONS1-FILE ASSIGN TO 'EXCEPTIONS1'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  APPLICANTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AP-RECORD.
+           05 AP-NOMBRE                    PIC X(05).
+           05 AP-EXPERIENCIA               PIC 9(02).
+
+       FD  PAYRATES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RT-RECORD.
+           05 RT-NIVEL                     PIC X(06).
+           05 RT-SUELDO                    PIC 9(06).
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINEA                       PIC X(80).
+
+       FD  HIRED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HI-RECORD.
+           COPY HIRED.
+
+       FD  EXCEPTIONS1-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERR-REGISTRO.
+           COPY ERRORLOG.
+
        WORKING-STORAGE SECTION.
        01 WSC-CONSTANTES.
            05 WSC-SENIORITY.
               10 WSC-SENIOR   PIC X(06) VALUE 'SENIOR'.
               10 WSC-SEMISR   PIC X(06) VALUE 'SEMISR'.
               10 WSC-JUNIOR   PIC X(06) VALUE 'JUNIOR'.
+           05 WSC-SUELDOS.
+              10 WSC-SUELDO-SENIOR PIC 9(06).
+              10 WSC-SUELDO-SEMISR PIC 9(06).
+              10 WSC-SUELDO-JUNIOR PIC 9(06).
+           05 WSC-MAX-LINEAS  PIC 9(02) VALUE 20.
+           05 WSC-EXP-MAXIMA  PIC 9(02) VALUE 50.
+           05 WSC-NOMBRE-PROGRAMA PIC X(11) VALUE 'EJERCICIO01'.
+
+       01 WSF-INDICADORES.
+           05 WSF-FIN-ARCHIVO              PIC X VALUE 'N'.
+              88 WSS-FIN-ARCHIVO           VALUE 'Y'.
+           05 WSF-FIN-TARIFAS               PIC X VALUE 'N'.
+              88 WSS-FIN-TARIFAS            VALUE 'Y'.
+           05 WSF-EXP-INVALIDA              PIC X VALUE 'N'.
+              88 WSS-EXP-INVALIDA           VALUE 'Y'.
+
        01 WSV-VARIABLES.
+           05 WSV-CANT-POSTULANTES    PIC 9(04) VALUE ZERO.
            05 WS-POSTULANTES.
-              10 WSV-POSTU1.
-                   15 WSV-NOMBRE1      PIC X(5) VALUE 'PEDRO'.
-                   15 WSV-EXPERIENCIA  PIC 9(02) VALUE 01.
-              10 WSV-POSTU2.
-                   15 WSV-NOMBRE2      PIC X(5) VALUE 'SOFIA'.
-                   15 WSV-EXPERIENCIA2 PIC 9(02) VALUE 07.
-              10 WSV-POSTU3.
-                   15 WSV-NOMBRE3      PIC X(05) VALUE 'LALA'.
-                   15 WSV-EXPERIENCIA  PIC 9(02) VALUE 04.
+              10 WSV-POSTULANTE OCCURS 500 TIMES
+                                 INDEXED BY WSX-POST.
+                 15 WSV-NOMBRE-TBL       PIC X(5).
+                 15 WSV-EXPERIENCIA-TBL  PIC 9(02).
            05 WSV-POSTULANTE-AUX.
-              10 WSV-NOMBRE-AUX       PIC X(5).
-              10 WSV-EXPERIENCIA3     PIC 9(02).
+              COPY POSTULANTE REPLACING CVE BY WSV-EXPERIENCIA3.
                    88 WSS-EXP-JUNIOR   VALUE 0 1 2.
                    88 WSS-EXP-SEMISR   VALUE 3 4 5.
+           05 WSV-CLASIFICACION-AUX   PIC X(06).
+           05 WSV-SUELDO-TEXTO-AUX    PIC X(20).
+           05 WSV-SUELDO-EDIT-AUX     PIC $ZZZ,ZZ9.
+           05 WSV-SUELDO-AUX          PIC 9(06).
+           05 WSV-MOTIVO-AUX          PIC X(50).
+           05 WSV-COD-MENSAJE         PIC 9(03).
+           05 MSJ-TEXTO               PIC X(60).
+           05 WSV-ETIQUETA-FECHA      PIC X(20).
+           05 WSV-ETIQUETA-PAGINA     PIC X(20).
+
+       COPY IDIOMA.
+
+       01 WSR-CONTADORES.
+           05 WSR-LINEAS-PAGINA       PIC 9(02) VALUE ZERO.
+           05 WSR-NRO-PAGINA          PIC 9(03) VALUE ZERO.
+
+       01 WSR-FECHA-CORRIDA           PIC 9(08) VALUE ZERO.
+
+       01 WSR-ENCABEZADO0             PIC X(80).
+       01 WSR-ENCABEZADO1             PIC X(80).
+       01 WSR-ENCABEZADO2             PIC X(80).
+       01 WSR-ENCABEZADO3             PIC X(80).
+
+       01 WSR-DETALLE.
+           05 WSR-DET-NOMBRE          PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WSR-DET-CLASIF          PIC X(10).
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WSR-DET-SUELDO          PIC X(20).
+           05 FILLER                  PIC X(36) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
            PERFORM 20-PROCESO.
-       STOP RUN.
+           PERFORM 90-FIN.
+       GOBACK.
        00-CONTROL-END.
        EXIT.
 
        10-INICIO.
-           DISPLAY 'Iniciando Ejercicio 01'.
-           DISPLAY ' '
-           INITIALISE WSV-POSTULANTE-AUX.
+           DISPLAY 'IDIOMA (S=ESPANOL / I=ENGLISH): ' WITH NO ADVANCING.
+           ACCEPT WSF-IDIOMA-OPERADOR.
+           MOVE 007 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY MSJ-TEXTO.
+           DISPLAY ' '.
+           ACCEPT WSR-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           INITIALIZE WSV-POSTULANTE-AUX.
+           MOVE ZERO TO WSV-CANT-POSTULANTES.
+           MOVE 'N' TO WSF-FIN-ARCHIVO.
+           MOVE 'N' TO WSF-FIN-TARIFAS.
+           PERFORM 08-CARGAR-TARIFAS.
+           OPEN INPUT APPLICANTS-FILE.
+           PERFORM 12-CARGAR-POSTULANTES.
+           CLOSE APPLICANTS-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 05-ENCABEZADO.
+           OPEN OUTPUT HIRED-FILE.
+           OPEN OUTPUT EXCEPTIONS1-FILE.
        10-INICIO-END.
        EXIT.
 
+       12-CARGAR-POSTULANTES.
+           PERFORM 15-LEER-APPLICANTS.
+           PERFORM 13-AGREGAR-POSTULANTE UNTIL WSS-FIN-ARCHIVO.
+       12-CARGAR-POSTULANTES-END.
+       EXIT.
+
+       13-AGREGAR-POSTULANTE.
+           ADD 1 TO WSV-CANT-POSTULANTES.
+           SET WSX-POST TO WSV-CANT-POSTULANTES.
+           MOVE WSV-NOMBRE-AUX      TO WSV-NOMBRE-TBL(WSX-POST).
+           MOVE WSV-EXPERIENCIA3    TO WSV-EXPERIENCIA-TBL(WSX-POST).
+           PERFORM 15-LEER-APPLICANTS.
+       13-AGREGAR-POSTULANTE-END.
+       EXIT.
+
+       08-CARGAR-TARIFAS.
+           OPEN INPUT PAYRATES-FILE.
+           PERFORM 09-LEER-TARIFA UNTIL WSS-FIN-TARIFAS.
+           CLOSE PAYRATES-FILE.
+       08-CARGAR-TARIFAS-END.
+       EXIT.
+
+       09-LEER-TARIFA.
+           READ PAYRATES-FILE
+               AT END
+                   MOVE 'Y' TO WSF-FIN-TARIFAS
+               NOT AT END
+                   EVALUATE RT-NIVEL
+                       WHEN WSC-JUNIOR
+                           MOVE RT-SUELDO TO WSC-SUELDO-JUNIOR
+                       WHEN WSC-SEMISR
+                           MOVE RT-SUELDO TO WSC-SUELDO-SEMISR
+                       WHEN WSC-SENIOR
+                           MOVE RT-SUELDO TO WSC-SUELDO-SENIOR
+                   END-EVALUATE
+           END-READ.
+       09-LEER-TARIFA-END.
+       EXIT.
+
+       05-ENCABEZADO.
+           ADD 1 TO WSR-NRO-PAGINA.
+           MOVE SPACES TO WSR-ENCABEZADO0.
+           MOVE SPACES TO WSR-ENCABEZADO1.
+           MOVE SPACES TO WSR-ENCABEZADO2.
+           MOVE SPACES TO WSR-ENCABEZADO3.
+           MOVE 039 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-FECHA.
+           MOVE 040 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-PAGINA.
+           STRING 'EJERCICIO01' ' - ' FUNCTION TRIM(WSV-ETIQUETA-FECHA)
+               ' ' WSR-FECHA-CORRIDA ' - '
+               FUNCTION TRIM(WSV-ETIQUETA-PAGINA) ' '
+               WSR-NRO-PAGINA
+               DELIMITED BY SIZE INTO WSR-ENCABEZADO0.
+           MOVE 010 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           STRING FUNCTION TRIM(MSJ-TEXTO) ' '
+               WSR-NRO-PAGINA DELIMITED BY SIZE INTO WSR-ENCABEZADO1.
+           MOVE 'NOMBRE      CLASIFICACION  SUELDO SUGERIDO'
+               TO WSR-ENCABEZADO2.
+           MOVE '----------  ------------  -------------------'
+               TO WSR-ENCABEZADO3.
+           WRITE RPT-LINEA FROM WSR-ENCABEZADO0.
+           WRITE RPT-LINEA FROM WSR-ENCABEZADO1.
+           WRITE RPT-LINEA FROM WSR-ENCABEZADO2.
+           WRITE RPT-LINEA FROM WSR-ENCABEZADO3.
+           MOVE ZERO TO WSR-LINEAS-PAGINA.
+       05-ENCABEZADO-END.
+       EXIT.
+
+       15-LEER-APPLICANTS.
+           READ APPLICANTS-FILE
+               AT END
+                   MOVE 'Y' TO WSF-FIN-ARCHIVO
+               NOT AT END
+                   MOVE AP-NOMBRE      TO WSV-NOMBRE-AUX
+                   MOVE AP-EXPERIENCIA TO WSV-EXPERIENCIA3
+           END-READ.
+       15-LEER-APPLICANTS-END.
+       EXIT.
+
        20-PROCESO.
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR.
+           PERFORM 25-EVALUAR
+               VARYING WSX-POST FROM 1 BY 1
+               UNTIL WSX-POST > WSV-CANT-POSTULANTES.
        20-PROCESO-END.
        EXIT.
 
        25-EVALUAR.
-       EVALUATE TRUE
-           WHEN WSS-EXP-JUNIOR
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES' WSC-JUNIOR
-               DISPLAY 'SU SUELDO ES $110.000'
-               DISPLAY ' '
-           WHEN WSS-EXP-SEMISR
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES' WSC-SEMISR
-               DISPLAY 'SU SUELDO ES $160.000'
-               DISPLAY ' '
-           WHEN OTHER
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES' WSC-SENIOR
-               DISPLAY 'SU SUELDO ES $200.000'
-               DISPLAY ' '
-       END-EVALUATE.
+           MOVE WSV-NOMBRE-TBL(WSX-POST)      TO WSV-NOMBRE-AUX.
+           MOVE WSV-EXPERIENCIA-TBL(WSX-POST) TO WSV-EXPERIENCIA3.
+           PERFORM 24-VALIDAR-EXPERIENCIA.
+           IF WSS-EXP-INVALIDA
+               MOVE 'ERROR' TO WSV-CLASIFICACION-AUX
+               MOVE 009 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               MOVE MSJ-TEXTO TO WSV-SUELDO-TEXTO-AUX
+               MOVE 'EXPERIENCIA INVALIDA' TO WSV-MOTIVO-AUX
+               PERFORM 9000-LOG-Y-CONTINUAR
+           ELSE
+               EVALUATE TRUE
+                   WHEN WSS-EXP-JUNIOR
+                       MOVE WSC-JUNIOR TO WSV-CLASIFICACION-AUX
+                       MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
+                   WHEN WSS-EXP-SEMISR
+                       MOVE WSC-SEMISR TO WSV-CLASIFICACION-AUX
+                       MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
+                   WHEN OTHER
+                       MOVE WSC-SENIOR TO WSV-CLASIFICACION-AUX
+                       MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
+               END-EVALUATE
+               MOVE WSV-SUELDO-AUX TO WSV-SUELDO-EDIT-AUX
+               MOVE 008 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               STRING FUNCTION TRIM(MSJ-TEXTO) ' ' WSV-SUELDO-EDIT-AUX
+                   DELIMITED BY SIZE INTO WSV-SUELDO-TEXTO-AUX
+               PERFORM 27-REGISTRAR-CONTRATADO
+           END-IF.
+           PERFORM 26-IMPRIMIR-DETALLE.
        25-EVALUAR-END.
-       EXIT
+       EXIT.
+
+       27-REGISTRAR-CONTRATADO.
+           MOVE WSV-NOMBRE-AUX       TO HI-NOMBRE.
+           MOVE WSV-CLASIFICACION-AUX TO HI-CLASIFICACION.
+           MOVE WSV-SUELDO-AUX       TO HI-SUELDO.
+           MOVE WSR-FECHA-CORRIDA    TO HI-FECHA-ALTA.
+           WRITE HI-RECORD.
+       27-REGISTRAR-CONTRATADO-END.
+       EXIT.
+
+       24-VALIDAR-EXPERIENCIA.
+           MOVE 'N' TO WSF-EXP-INVALIDA.
+           IF WSV-EXPERIENCIA3 IS NOT NUMERIC
+               MOVE 'Y' TO WSF-EXP-INVALIDA
+           ELSE
+               IF WSV-EXPERIENCIA3 > WSC-EXP-MAXIMA
+                   MOVE 'Y' TO WSF-EXP-INVALIDA
+               END-IF
+           END-IF.
+       24-VALIDAR-EXPERIENCIA-END.
+       EXIT.
+
+       26-IMPRIMIR-DETALLE.
+           IF WSR-LINEAS-PAGINA >= WSC-MAX-LINEAS
+               PERFORM 05-ENCABEZADO
+           END-IF.
+           MOVE SPACES        TO WSR-DETALLE.
+           MOVE WSV-NOMBRE-AUX TO WSR-DET-NOMBRE.
+           MOVE WSV-CLASIFICACION-AUX TO WSR-DET-CLASIF.
+           MOVE WSV-SUELDO-TEXTO-AUX  TO WSR-DET-SUELDO.
+           WRITE RPT-LINEA FROM WSR-DETALLE.
+           ADD 1 TO WSR-LINEAS-PAGINA.
+       26-IMPRIMIR-DETALLE-END.
+       EXIT.
+
+       90-FIN.
+           CLOSE REPORT-FILE.
+           CLOSE HIRED-FILE.
+           CLOSE EXCEPTIONS1-FILE.
+       90-FIN-END.
+       EXIT.
+
+       COPY LOGYSIGUE.
 
-       STOP RUN.
        END PROGRAM EJERCICIO01.
