@@ -1,26 +1,147 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. D-ivision.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  n1 PIC 9(3).
-       01  n2 PIC 9(3).
-       01  RESULTADO  PIC 9(4).
-       01  RESIDUO PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Insertar el primer dato".
-            ACCEPT n1.
-            DISPLAY "Insertar el segundo dato".
-            ACCEPT n2.
-            DIVIDE n1 BY n2 GIVING RESULTADO REMAINDER RESIDUO.
-            DISPLAY "El resultado es " RESULTADO " Y el residuo es "
-            RESIDUO
-            STOP RUN.
-       END PROGRAM D-ivision.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     PROMPTS THE OPERATOR FOR TWO NUMBERS AND DISPLAYS
+000700*              THEIR QUOTIENT AND REMAINDER.
+000800* TECTONICS:   COBC
+000900*
+001000* MODIFICATION HISTORY:
+001100*   - DIVIDE HAD NO ON SIZE ERROR CLAUSE AT ALL, SO A ZERO SECOND
+001200*     DATUM WOULD EITHER ABEND OR PRODUCE GARBAGE. ADDED AN
+001300*     ON SIZE ERROR BRANCH THAT DISPLAYS A CLEAR MESSAGE AND
+001400*     RE-PROMPTS FOR BOTH DATA INSTEAD OF LETTING THE RUN DIE.
+001410*   - BOTH ACCEPTS WENT STRAIGHT INTO NUMERIC FIELDS WITH NO
+001420*     VALIDATION, SO A NON-NUMERIC KEYSTROKE WOULD ABEND OR
+001430*     CORRUPT THE FIELD. EACH ACCEPT NOW GOES INTO A TEXT FIELD
+001440*     THAT IS CHECKED BY THE SHARED NUMVALID ROUTINE AND
+001450*     RE-PROMPTED ON BAD INPUT BEFORE IT REACHES THE ARITHMETIC.
+001460*   - EVERY COMPLETED CALCULATION IS NOW APPENDED TO THE SHARED
+001470*     CALCTRANS TRANSACTION LOG (PROGRAM NAME, OPERANDS, RESULT,
+001480*     DATE/TIME) SO AD HOC CALCULATIONS CAN BE RECONCILED LATER.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. D-IVISION.
+001800 ENVIRONMENT DIVISION.
+001810 INPUT-OUTPUT SECTION.
+001820 FILE-CONTROL.
+001830     SELECT OPTIONAL TRANSACCION-FILE ASSIGN TO 'CALCTRANS'
+001840         ORGANIZATION IS LINE SEQUENTIAL
+001850         FILE STATUS IS WSV-TRANS-STATUS.
+001900 DATA DIVISION.
+001910 FILE SECTION.
+001920 FD  TRANSACCION-FILE
+001930     LABEL RECORDS ARE STANDARD.
+001940 01  TRANS-RECORD.
+001950     05  TRANS-PROGRAMA          PIC X(15).
+001960     05  TRANS-N1                PIC 9(03).
+001970     05  TRANS-N2                PIC 9(03).
+001980     05  TRANS-RESULTADO         PIC 9(04).
+001990     05  TRANS-FECHA             PIC X(06).
+001995     05  TRANS-HORA              PIC X(08).
+001999 WORKING-STORAGE SECTION.
+002000 01  WSV-N1                      PIC 9(03).
+002100 01  WSV-N2                      PIC 9(03).
+002300 01  WSV-RESULTADO               PIC 9(04).
+002400 01  WSV-RESIDUO                 PIC 9(04).
+002410 01  WSV-N1-TXT                  PIC X(06).
+002420 01  WSV-N2-TXT                  PIC X(06).
+002425 01  WSV-TRANS-STATUS            PIC XX.
+002426 01  WSV-FECHA-TRANS             PIC X(06).
+002427 01  WSV-HORA-TRANS              PIC X(08).
+002500 01  WSF-DIVISION-OK             PIC X VALUE 'N'.
+002600     88  WSS-DIVISION-OK         VALUE 'Y'.
+002610 01  WSF-N1-VALIDO               PIC X VALUE 'N'.
+002620     88  WSS-N1-VALIDO           VALUE 'Y'.
+002630 01  WSF-N2-VALIDO               PIC X VALUE 'N'.
+002640     88  WSS-N2-VALIDO           VALUE 'Y'.
+002700*
+002800 PROCEDURE DIVISION.
+002900******************************************************************
+003000* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+003100******************************************************************
+003200 MAIN-PROCEDURE.
+003300     PERFORM PEDIR-DATOS THRU PEDIR-DATOS-EXIT
+003400         UNTIL WSS-DIVISION-OK.
+003500     DISPLAY 'EL RESULTADO ES ' WSV-RESULTADO
+003600         ' Y EL RESIDUO ES ' WSV-RESIDUO.
+003610     PERFORM REGISTRAR-TRANSACCION THRU REGISTRAR-TRANSACCION-EXIT.
+003700     STOP RUN.
+003800 MAIN-PROCEDURE-EXIT.
+003900     EXIT.
+004000*
+004100******************************************************************
+004200* PEDIR-DATOS - PROMPT FOR BOTH OPERANDS, VALIDATE THEM, AND
+004300*               DIVIDE THEM, RE-PROMPTING IF THE DIVISOR IS ZERO
+004400*               OR EITHER OPERAND WAS NOT NUMERIC
+004500******************************************************************
+004510 PEDIR-DATOS.
+004515     MOVE 'N' TO WSF-N1-VALIDO WSF-N2-VALIDO.
+004520     PERFORM PEDIR-PRIMER-DATO THRU PEDIR-PRIMER-DATO-EXIT
+004530         UNTIL WSS-N1-VALIDO.
+004540     PERFORM PEDIR-SEGUNDO-DATO THRU PEDIR-SEGUNDO-DATO-EXIT
+004550         UNTIL WSS-N2-VALIDO.
+005000     DIVIDE WSV-N1 BY WSV-N2
+005100         GIVING WSV-RESULTADO REMAINDER WSV-RESIDUO
+005200         ON SIZE ERROR
+005300             DISPLAY 'EL SEGUNDO DATO NO PUEDE SER CERO, '
+005400                 'INTENTAR NUEVAMENTE'
+005500         NOT ON SIZE ERROR
+005600             SET WSS-DIVISION-OK TO TRUE
+005700     END-DIVIDE.
+005800 PEDIR-DATOS-EXIT.
+005900     EXIT.
+005910*
+005920******************************************************************
+005930* PEDIR-PRIMER-DATO - ACCEPT AND VALIDATE THE FIRST OPERAND
+005940******************************************************************
+005950 PEDIR-PRIMER-DATO.
+005960     DISPLAY 'INSERTAR EL PRIMER DATO'.
+005970     ACCEPT WSV-N1-TXT.
+005980     CALL 'NUMVALID' USING WSV-N1-TXT WSF-N1-VALIDO.
+005990     IF WSS-N1-VALIDO
+006000         MOVE WSV-N1-TXT TO WSV-N1
+006010     ELSE
+006020         DISPLAY 'DATO INVALIDO, DEBE SER NUMERICO'
+006030     END-IF.
+006040 PEDIR-PRIMER-DATO-EXIT.
+006050     EXIT.
+006060*
+006070******************************************************************
+006080* PEDIR-SEGUNDO-DATO - ACCEPT AND VALIDATE THE SECOND OPERAND
+006090******************************************************************
+006100 PEDIR-SEGUNDO-DATO.
+006110     DISPLAY 'INSERTAR EL SEGUNDO DATO'.
+006120     ACCEPT WSV-N2-TXT.
+006130     CALL 'NUMVALID' USING WSV-N2-TXT WSF-N2-VALIDO.
+006140     IF WSS-N2-VALIDO
+006150         MOVE WSV-N2-TXT TO WSV-N2
+006160     ELSE
+006170         DISPLAY 'DATO INVALIDO, DEBE SER NUMERICO'
+006180     END-IF.
+006190 PEDIR-SEGUNDO-DATO-EXIT.
+006200     EXIT.
+006205*
+006206******************************************************************
+006207* REGISTRAR-TRANSACCION - APPEND THIS CALCULATION TO THE SHARED
+006208*                         CALCTRANS TRANSACTION LOG
+006209******************************************************************
+006211 REGISTRAR-TRANSACCION.
+006212     ACCEPT WSV-FECHA-TRANS FROM DATE.
+006213     ACCEPT WSV-HORA-TRANS FROM TIME.
+006214     OPEN EXTEND TRANSACCION-FILE.
+006215     IF WSV-TRANS-STATUS = '35'
+006216         OPEN OUTPUT TRANSACCION-FILE
+006217     END-IF.
+006218     MOVE 'D-IVISION' TO TRANS-PROGRAMA.
+006219     MOVE WSV-N1 TO TRANS-N1.
+006220     MOVE WSV-N2 TO TRANS-N2.
+006221     MOVE WSV-RESULTADO TO TRANS-RESULTADO.
+006222     MOVE WSV-FECHA-TRANS TO TRANS-FECHA.
+006223     MOVE WSV-HORA-TRANS TO TRANS-HORA.
+006224     WRITE TRANS-RECORD.
+006225     CLOSE TRANSACCION-FILE.
+006226 REGISTRAR-TRANSACCION-EXIT.
+006227     EXIT.
+006228 END PROGRAM D-IVISION.
