@@ -0,0 +1,315 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     SHARED MESSAGE-TEXT LOOKUP. GIVEN THE OPERATOR'S
+000700*              LOCALE SWITCH AND A MESSAGE CODE, RETURNS THE
+000800*              SPANISH OR ENGLISH TEXT FOR IT, SO SUMA,
+000900*              CONDICIONALIF, AND THE EJERCICIO SUITE CAN SHARE
+001000*              ONE TABLE OF PROMPTS AND RESULT NARRATION INSTEAD
+001100*              OF EACH HARDCODING ITS OWN.
+001200* TECTONICS:   COBC
+001300*
+001400* MODIFICATION HISTORY:
+001500*   - NEW SUBROUTINE. FACTORED THE HARDCODED SPANISH DISPLAY
+001600*     LITERALS OUT OF SUMA, CONDICIONALIF, EJERCICIO01,
+001700*     EJERCICIO02, AND EJERCICIO03 SO ENGLISH-SPEAKING AUDITORS
+001800*     CAN SWITCH THE SUITE'S OUTPUT TO ENGLISH WITHOUT ANY
+001900*     PROGRAM DUPLICATING THE TRANSLATION LOGIC. CALLERS PASS
+002000*     THEIR WSF-IDIOMA-OPERADOR SWITCH (COPYBOOK IDIOMA) AND A
+002100*     MESSAGE CODE AND GET BACK PLAIN TEXT WITH NO TRAILING
+002200*     PADDING TO WORRY ABOUT BEYOND MSJ-TEXTO'S OWN WIDTH.
+002300******************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. MENSAJES.
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900*
+003000 LINKAGE SECTION.
+003100 01  MSJ-IDIOMA                  PIC X.
+003200     88  MSJ-INGLES              VALUE 'I'.
+003300 01  MSJ-CODIGO                  PIC 9(03).
+003400 01  MSJ-TEXTO                   PIC X(60).
+003500*
+003600 PROCEDURE DIVISION USING MSJ-IDIOMA
+003700                          MSJ-CODIGO
+003800                          MSJ-TEXTO.
+003900******************************************************************
+004000* 0000-MAINLINE - LOOK UP MSJ-CODIGO IN THE SPANISH/ENGLISH TABLE
+004100******************************************************************
+004200 0000-MAINLINE.
+004300     EVALUATE MSJ-CODIGO
+004400         WHEN 001
+004500             IF MSJ-INGLES
+004600                 MOVE 'ENTER THE FIRST VALUE' TO MSJ-TEXTO
+004700             ELSE
+004800                 MOVE 'INSERTAR EL PRIMER DATO' TO MSJ-TEXTO
+004900             END-IF
+005000         WHEN 002
+005100             IF MSJ-INGLES
+005200                 MOVE 'ENTER THE SECOND VALUE' TO MSJ-TEXTO
+005300             ELSE
+005400                 MOVE 'INSERTAR EL SEGUNDO DATO' TO MSJ-TEXTO
+005500             END-IF
+005600         WHEN 003
+005700             IF MSJ-INGLES
+005800                 MOVE 'INVALID DATA, MUST BE NUMERIC' TO MSJ-TEXTO
+005900             ELSE
+006000                 MOVE 'DATO INVALIDO, DEBE SER NUMERICO'
+006100                     TO MSJ-TEXTO
+006200             END-IF
+006300         WHEN 004
+006400             IF MSJ-INGLES
+006500                 MOVE 'THE RESULT DOES NOT FIT THE TARGET FIELD'
+006600                     TO MSJ-TEXTO
+006700             ELSE
+006800                 MOVE 'EL RESULTADO NO ENTRA EN EL CAMPO DESTINO'
+006900                     TO MSJ-TEXTO
+007000             END-IF
+007100         WHEN 005
+007200             IF MSJ-INGLES
+007300                 MOVE 'THE RESULT IS GREATER THAN 20' TO MSJ-TEXTO
+007400             ELSE
+007500                 MOVE 'EL RESULTADO ES MAYOR A 20' TO MSJ-TEXTO
+007600             END-IF
+007700         WHEN 006
+007800             IF MSJ-INGLES
+007900                 MOVE 'THE RESULT IS 20 OR LESS' TO MSJ-TEXTO
+008000             ELSE
+008100                 MOVE 'EL RESULTADO ES MENOR A 20' TO MSJ-TEXTO
+008200             END-IF
+008300         WHEN 007
+008400             IF MSJ-INGLES
+008500                 MOVE 'STARTING EJERCICIO 01' TO MSJ-TEXTO
+008600             ELSE
+008700                 MOVE 'INICIANDO EJERCICIO 01' TO MSJ-TEXTO
+008800             END-IF
+008900         WHEN 008
+009000             IF MSJ-INGLES
+009100                 MOVE 'YOUR SALARY IS' TO MSJ-TEXTO
+009200             ELSE
+009300                 MOVE 'SU SUELDO ES' TO MSJ-TEXTO
+009400             END-IF
+009500         WHEN 009
+009600             IF MSJ-INGLES
+009700                 MOVE 'INVALID EXPERIENCE' TO MSJ-TEXTO
+009800             ELSE
+009900                 MOVE 'EXPERIENCIA INVALIDA' TO MSJ-TEXTO
+010000             END-IF
+010100         WHEN 010
+010200             IF MSJ-INGLES
+010300                 MOVE 'APPLICANT CLASSIFICATION REPORT - PAGE'
+010400                     TO MSJ-TEXTO
+010500             ELSE
+010600                 MOVE
+010700         'REPORTE DE CLASIFICACION DE POSTULANTES - PAGINA'
+010800                     TO MSJ-TEXTO
+010900             END-IF
+011000         WHEN 011
+011100             IF MSJ-INGLES
+011200                 MOVE 'STARTING EJERCICIO 02' TO MSJ-TEXTO
+011300             ELSE
+011400                 MOVE 'INICIANDO EJERCICIO 02' TO MSJ-TEXTO
+011500             END-IF
+011600         WHEN 012
+011700             IF MSJ-INGLES
+011800                 MOVE 'THE APPLICANT IS' TO MSJ-TEXTO
+011900             ELSE
+012000                 MOVE 'EL POSTULANTE ES' TO MSJ-TEXTO
+012100             END-IF
+012200         WHEN 013
+012300             IF MSJ-INGLES
+012400                 MOVE 'YOUR ANNUAL SALARY IS' TO MSJ-TEXTO
+012500             ELSE
+012600                 MOVE 'SU SUELDO ANUAL ES DE' TO MSJ-TEXTO
+012700             END-IF
+012800         WHEN 014
+012900             IF MSJ-INGLES
+013000                 MOVE 'YOUR BONUS IS' TO MSJ-TEXTO
+013100             ELSE
+013200                 MOVE 'SU BONO ES DE' TO MSJ-TEXTO
+013300             END-IF
+013400         WHEN 015
+013500             IF MSJ-INGLES
+013600                 MOVE 'SUMMARY BY SENIORITY LEVEL' TO MSJ-TEXTO
+013700             ELSE
+013800                 MOVE 'RESUMEN POR NIVEL DE SENIORITY'
+013810                     TO MSJ-TEXTO
+013900             END-IF
+014000         WHEN 016
+014100             IF MSJ-INGLES
+014200                 MOVE 'ANNUAL ACCUMULATED (YTD)' TO MSJ-TEXTO
+014300             ELSE
+014400                 MOVE 'ACUMULADO ANUAL (YTD)' TO MSJ-TEXTO
+014500             END-IF
+014600         WHEN 017
+014700             IF MSJ-INGLES
+014800                 MOVE 'RUNS:' TO MSJ-TEXTO
+014900             ELSE
+015000                 MOVE 'CORRIDAS:' TO MSJ-TEXTO
+015100             END-IF
+015200         WHEN 018
+015300             IF MSJ-INGLES
+015400                 MOVE 'RUN CONTROL TOTALS' TO MSJ-TEXTO
+015500             ELSE
+015600                 MOVE 'TOTALES DE CONTROL DE LA CORRIDA'
+015700                     TO MSJ-TEXTO
+015800             END-IF
+015900         WHEN 019
+016000             IF MSJ-INGLES
+016100                 MOVE 'EMPLOYEES PROCESSED:' TO MSJ-TEXTO
+016200             ELSE
+016300                 MOVE 'EMPLEADOS PROCESADOS:' TO MSJ-TEXTO
+016400             END-IF
+016500         WHEN 020
+016600             IF MSJ-INGLES
+016700                 MOVE 'TOTAL ANNUAL SALARY:' TO MSJ-TEXTO
+016800             ELSE
+016900                 MOVE 'SUELDO ANUAL TOTAL:' TO MSJ-TEXTO
+017000             END-IF
+017100         WHEN 021
+017200             IF MSJ-INGLES
+017300                 MOVE 'TOTAL BONUS:' TO MSJ-TEXTO
+017400             ELSE
+017500                 MOVE 'BONO TOTAL:' TO MSJ-TEXTO
+017600             END-IF
+017700         WHEN 022
+017800             IF MSJ-INGLES
+017900                 MOVE 'MINIMUM SALARY:' TO MSJ-TEXTO
+018000             ELSE
+018100                 MOVE 'SUELDO MINIMO:' TO MSJ-TEXTO
+018200             END-IF
+018300         WHEN 023
+018400             IF MSJ-INGLES
+018500                 MOVE 'MAXIMUM SALARY:' TO MSJ-TEXTO
+018600             ELSE
+018700                 MOVE 'SUELDO MAXIMO:' TO MSJ-TEXTO
+018800             END-IF
+018900         WHEN 024
+019000             IF MSJ-INGLES
+019100                 MOVE
+019200         'REPROCESS PAYHIST BONUSES WITH THE CURRENT RATE (Y/N):'
+019300                     TO MSJ-TEXTO
+019400             ELSE
+019500                 MOVE
+019600         'REPROCESAR BONOS DE PAYHIST CON LA TARIFA ACTUAL (S/N):'
+019700                     TO MSJ-TEXTO
+019800             END-IF
+019900         WHEN 025
+020000             IF MSJ-INGLES
+020100                 MOVE 'NO PAYHIST HISTORY AVAILABLE TO REPROCESS'
+020200                     TO MSJ-TEXTO
+020300             ELSE
+020400                 MOVE
+020500         'NO HAY HISTORIAL PAYHIST DISPONIBLE PARA REPROCESAR'
+020600                     TO MSJ-TEXTO
+020700             END-IF
+020800         WHEN 026
+020900             IF MSJ-INGLES
+021000                 MOVE 'INVALID AGE' TO MSJ-TEXTO
+021100             ELSE
+021200                 MOVE 'EDAD INVALIDA' TO MSJ-TEXTO
+021300             END-IF
+021400         WHEN 027
+021500             IF MSJ-INGLES
+021600                 MOVE 'DOES NOT MEET THE MINIMUM AGE' TO MSJ-TEXTO
+021700             ELSE
+021800                 MOVE 'NO CUMPLE CON LA EDAD MINIMA' TO MSJ-TEXTO
+021900             END-IF
+022000         WHEN 028
+022100             IF MSJ-INGLES
+022200                 MOVE 'HAS NOT FINISHED HIGH SCHOOL' TO MSJ-TEXTO
+022300             ELSE
+022400                 MOVE 'NO HA TERMINADO EL SECUNDARIO' TO MSJ-TEXTO
+022500             END-IF
+022600         WHEN 029
+022700             IF MSJ-INGLES
+022800                 MOVE
+022900         'IS NEITHER A STUDENT NOR A GRADUATE OF THE PROGRAM'
+023000                     TO MSJ-TEXTO
+023100             ELSE
+023200                 MOVE
+023300         'NO ES ESTUDIANTE NI GRADUADO DE LA CARRERA'
+023400                     TO MSJ-TEXTO
+023500             END-IF
+023600         WHEN 030
+023700             IF MSJ-INGLES
+023800                 MOVE 'THE PROGRAM IS NOT AN ACCEPTED PROGRAM'
+023900                     TO MSJ-TEXTO
+024000             ELSE
+024100                 MOVE 'LA CARRERA NO ES UNA CARRERA ACEPTADA'
+024200                     TO MSJ-TEXTO
+024300             END-IF
+024400         WHEN 031
+024500             IF MSJ-INGLES
+024600                 MOVE 'MEETS ALL THE REQUIREMENTS' TO MSJ-TEXTO
+024700             ELSE
+024800                 MOVE 'CUMPLE CON TODOS LOS REQUISITOS'
+024900                     TO MSJ-TEXTO
+025000             END-IF
+025100         WHEN 032
+025200             IF MSJ-INGLES
+025300                 MOVE 'RUN SUMMARY' TO MSJ-TEXTO
+025400             ELSE
+025500                 MOVE 'RESUMEN DE LA CORRIDA' TO MSJ-TEXTO
+025600             END-IF
+025700         WHEN 033
+025800             IF MSJ-INGLES
+025900                 MOVE 'EVALUATED:' TO MSJ-TEXTO
+026000             ELSE
+026100                 MOVE 'EVALUADOS:' TO MSJ-TEXTO
+026200             END-IF
+026300         WHEN 034
+026400             IF MSJ-INGLES
+026500                 MOVE 'APPROVED:' TO MSJ-TEXTO
+026600             ELSE
+026700                 MOVE 'APROBADOS:' TO MSJ-TEXTO
+026800             END-IF
+026900         WHEN 035
+027000             IF MSJ-INGLES
+027100                 MOVE 'REJECTED:' TO MSJ-TEXTO
+027200             ELSE
+027300                 MOVE 'RECHAZADOS:' TO MSJ-TEXTO
+027400             END-IF
+027500         WHEN 036
+027600             IF MSJ-INGLES
+027700                 MOVE 'LOOK UP A SPECIFIC APPLICANT (Y/N):'
+027800                     TO MSJ-TEXTO
+027900             ELSE
+028000                 MOVE 'CONSULTAR UN POSTULANTE PUNTUAL (S/N):'
+028100                     TO MSJ-TEXTO
+028200             END-IF
+028300         WHEN 037
+028400             IF MSJ-INGLES
+028500                 MOVE 'ENTER THE APPLICANT''S NAME:' TO MSJ-TEXTO
+028600             ELSE
+028700                 MOVE 'INGRESE EL NOMBRE DEL POSTULANTE:'
+028800                     TO MSJ-TEXTO
+028900             END-IF
+029000         WHEN 038
+029100             IF MSJ-INGLES
+029200                 MOVE 'APPLICANT NOT FOUND:' TO MSJ-TEXTO
+029300             ELSE
+029400                 MOVE 'POSTULANTE NO ENCONTRADO:' TO MSJ-TEXTO
+029500             END-IF
+029600         WHEN 039
+029700             IF MSJ-INGLES
+029800                 MOVE 'DATE:' TO MSJ-TEXTO
+029900             ELSE
+030000                 MOVE 'FECHA:' TO MSJ-TEXTO
+030100             END-IF
+030200         WHEN 040
+030300             IF MSJ-INGLES
+030400                 MOVE 'PAGE:' TO MSJ-TEXTO
+030500             ELSE
+030600                 MOVE 'PAGINA:' TO MSJ-TEXTO
+030700             END-IF
+030800         WHEN OTHER
+030900             MOVE SPACES TO MSJ-TEXTO
+031000     END-EVALUATE.
+031100     GOBACK.
+031200 0000-MAINLINE-EXIT.
+031300     EXIT.
+031400 END PROGRAM MENSAJES.
