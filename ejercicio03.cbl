@@ -9,11 +9,106 @@
       *        # Ser estudiante o graduado de la carrra de ing.sistema
       *        # ing. en sistemas lic. en sistemas o afines.
       * Tectonics: cobc
+      * Modification History:
+      *   - Added APPLICANTS3 input file so candidates are no longer
+      *     hardcoded; program now reads the applicant list from disk.
+      *   - Added a loadable accepted-degrees table so 25-EVALUAR matches
+      *     the applicant's actual degree name instead of only checking
+      *     the terminado/en curso status flag.
+      *   - Rejected applicants are now also appended to an EXCEPTIONS3
+      *     audit file, one line per failing criterion.
+      *   - The applicant's age field is now declared in the shared
+      *     POSTULANTE copybook instead of its own definition here.
+      *   - 00-CONTROL now ends with GOBACK instead of STOP RUN so this
+      *     program can be run standalone or invoked from the new
+      *     batch driver.
+      *   - Console output now prints a heading (program name, run
+      *     date, page number) at the start of the run and again after
+      *     every WSC-MAX-LINEAS-PANT applicants, instead of scrolling
+      *     as one unbroken stream.
+      *   - Applicants who pass every requirement are now also appended
+      *     to an ENROLL3 confirmation file with their pass date, for
+      *     the registrar's office to enroll them without rereading the
+      *     console output.
+      *   - Every candidate's pass/fail result is now also written to
+      *     an indexed RESULTS3 file keyed by applicant name, and the
+      *     program offers a lookup by name at the end of the run, so
+      *     admissions can get a single candidate's result with one
+      *     random read instead of rerunning the whole batch.
+      *   - RS3-RECORD's layout now comes from the shared RESULTS3
+      *     copybook, so the new combined candidate inquiry program can
+      *     read the same record definition instead of repeating it.
+      *   - EXCEPTIONS3 now uses the same standard error record and the
+      *     same "log and continue" paragraph shared with EJERCICIO01
+      *     and EJERCICIO02, instead of a one-off STRING built by hand.
+      *   - Console messages that were hardcoded in Spanish now go
+      *     through the shared MENSAJES lookup, so the operator can pick
+      *     Spanish or English at the start of the run. EXCEPTIONS3
+      *     keeps recording the rejection reason in Spanish regardless
+      *     of locale, same as the console-facing motivo text always
+      *     did before this change, so existing readers of that file
+      *     are unaffected.
+      *   - The WRITE against RESULTS3 (keyed by the 5-character
+      *     applicant name) had no INVALID KEY clause, so two different
+      *     applicants sharing a name would abend the run. Added an
+      *     INVALID KEY branch that logs the collision to EXCEPTIONS3
+      *     via 9000-LOG-Y-CONTINUAR instead.
+      *   - This is a subprogram that can now be CALLed more than once
+      *     in the same run (the new menu driver loops and lets the
+      *     operator pick EJERCICIO03 again), and WORKING-STORAGE VALUE
+      *     clauses only take effect on the first CALL. 10-INICIO now
+      *     explicitly resets the end-of-file switches, the careers
+      *     table control count, and the evaluated/approved/rejected
+      *     counters at the start of every call instead of relying on
+      *     VALUE alone, so a second run in the same session loads its
+      *     files and reports its totals correctly instead of picking
+      *     up where the first run's WORKING-STORAGE left off.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO03.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANTS3-FILE ASSIGN TO 'APPLICANTS3'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CARRERAS-FILE ASSIGN TO 'CARRERASACEPTADAS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTIONS3-FILE ASSIGN TO 'EXCEPTIONS3'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENROLL3-FILE ASSIGN TO 'ENROLL3'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULTS3-FILE ASSIGN TO 'RESULTS3'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RS3-NOMBRE
+               FILE STATUS IS WSV-RESULTS3-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  APPLICANTS3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AP3-RECORD.
+           05 AP3-NOMBRE              PIC X(05).
+           05 AP3-EDAD                PIC 9(02).
+           05 AP3-SECUNDARIO          PIC X(01).
+           05 AP3-CARRERA             PIC X(01).
+           05 AP3-CARRERA-NOMBRE      PIC X(20).
+       FD  CARRERAS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CR-RECORD                  PIC X(20).
+       FD  EXCEPTIONS3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERR-REGISTRO.
+           COPY ERRORLOG.
+       FD  ENROLL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EN3-RECORD.
+           05 EN3-NOMBRE              PIC X(05).
+           05 EN3-CARRERA-NOMBRE      PIC X(20).
+           05 EN3-FECHA-APROBACION    PIC 9(08).
+       FD  RESULTS3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RS3-RECORD.
+           COPY RESULTS3.
        WORKING-STORAGE SECTION.
        01 WSC-CONSTANTES.
            05 WSC-EDAD-MINIMA         PIC 99 VALUE 18.
@@ -21,63 +116,339 @@
            05 WSC-ESTADO-CARRERA-OK.
                10 WSC-TERMINADO       PIC X VALUE 'T'.
                10 WSC-ENCURSO         PIC X VALUE 'C'.
-       01 WSC-VARIABLES.
-           05 WS-POSTULANTES.
-               10 WSV-POSTU1.
-                   15 WSV-NOMBRE1     PIC X(5) VALUE 'PEDRO'.
-                   15 WSV-EDAD1       PIC 99 VALUE 15.
-                   15 WSV-SECUNDARIO1 PIC X VALUE 'N'.
-                   15 WSV-CARRERA1    PIC X VALUE 'N'.
-               10 WSV-POSTU2.
-                   15 WSV-NOMBRE2     PIC X(5) VALUE 'SOFIA'.
-                   15 WSV-EDAD2       PIC 99 VALUE 25.
-                   15 WSV-SECUNDARIO2 PIC X VALUE 'T'.
-                   15 WSV-CARRERA2    PIC X VALUE 'T'.
-               10 WSV-POSTU3.
-                   15 WSV-NOMBRE3     PIC X(05) VALUE 'LALA'.
-                   15 WSV-SECUNDARIO3 PIC X VALUE 'T'.
-                   15 WSV-EDAD3       PIC 99 VALUE 19.
-                   15 WSV-CARRERA3    PIC X VALUE 'T'.
+           05 WSC-NOMBRE-PROGRAMA     PIC X(11) VALUE 'EJERCICIO03'.
+       01 WSC-TABLA-CARRERAS-CTL.
+           05 WSC-CANT-CARRERAS       PIC 9(02) VALUE ZERO.
+           05 WSC-TABLA-CARRERAS OCCURS 20 TIMES
+               INDEXED BY WSX-CARRERA.
+               10 WSC-CARRERA-NOMBRE  PIC X(20).
+       01 WSF-INDICADORES.
+           05 WSF-FIN-ARCHIVO         PIC X VALUE 'N'.
+               88 WSS-FIN-ARCHIVO     VALUE 'Y'.
+           05 WSF-FIN-CARRERAS        PIC X VALUE 'N'.
+               88 WSS-FIN-CARRERAS    VALUE 'Y'.
+           05 WSF-CARRERA-VALIDA      PIC X VALUE 'N'.
+               88 WSS-CARRERA-VALIDA  VALUE 'Y'.
+           05 WSF-POSTULANTE-OK       PIC X VALUE 'N'.
+               88 WSS-POSTULANTE-OK   VALUE 'Y'.
+           05 WSF-FIN-CONSULTA        PIC X VALUE 'N'.
+               88 WSS-FIN-CONSULTA    VALUE 'Y'.
+       01 WSV-RESULTS3-STATUS         PIC XX.
+       01 WSV-RESP-CONSULTA           PIC X VALUE 'N'.
+       01 WSV-NOMBRE-CONSULTA         PIC X(05).
+       01 WSR-CONTADORES.
+           05 WSR-CANT-EVALUADOS      PIC 9(04) VALUE ZERO.
+           05 WSR-CANT-APROBADOS      PIC 9(04) VALUE ZERO.
+           05 WSR-CANT-RECHAZADOS     PIC 9(04) VALUE ZERO.
+
+       01 WSR-FECHA-CORRIDA           PIC 9(08) VALUE ZERO.
+       01 WSR-CONTROL-PAGINA.
+           05 WSC-MAX-LINEAS-PANT     PIC 9(02) VALUE 20.
+           05 WSR-LINEAS-PANTALLA     PIC 9(02) VALUE ZERO.
+           05 WSR-NRO-PAGINA-PANTALLA PIC 9(03) VALUE ZERO.
+       01 WSV-VARIABLES.
            05 WSV-POSTULANTE-AUX.
-               10 WSV-NOMBRE-AUX     PIC X(05).
-               10 WSV-EDAD-AUX     PIC X(02).
-               10 WSV-SECUNDARIO-AUX PIC X.
-               10 WSV-CARRERA-AUX    PIC X.
+               COPY POSTULANTE REPLACING CVE BY WSV-EDAD-AUX.
+               10 WSV-SECUNDARIO-AUX  PIC X.
+               10 WSV-CARRERA-AUX     PIC X.
+               10 WSV-CARRERA-NOMBRE-AUX PIC X(20).
+           05 WSV-MOTIVO-AUX          PIC X(50).
+       01 WSV-COD-MENSAJE             PIC 9(03).
+       01 MSJ-TEXTO                   PIC X(60).
+       01 WSV-ETIQUETA-1              PIC X(20).
+       01 WSV-ETIQUETA-2              PIC X(20).
+
+       COPY IDIOMA.
 
        PROCEDURE DIVISION.
        00-CONTROL.
-           DISPLAY 'COBOL 2021'
-           display '--------------------------------------------------'.
+           PERFORM 10-INICIO.
+           PERFORM 20-PROCESO.
+           PERFORM 40-RESUMEN.
+           PERFORM 44-REABRIR-RESULTADOS.
+           PERFORM 45-MENU-CONSULTA UNTIL WSS-FIN-CONSULTA.
+           PERFORM 90-FIN.
+       GOBACK.
+       00-CONTROL-END.
+       EXIT.
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+       10-INICIO.
+           DISPLAY 'COBOL 2021'.
+           DISPLAY 'IDIOMA (S=ESPANOL / I=ENGLISH): ' WITH NO ADVANCING.
+           ACCEPT WSF-IDIOMA-OPERADOR.
+           ACCEPT WSR-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           MOVE 'N' TO WSF-FIN-ARCHIVO.
+           MOVE 'N' TO WSF-FIN-CARRERAS.
+           MOVE 'N' TO WSF-FIN-CONSULTA.
+           INITIALIZE WSC-TABLA-CARRERAS-CTL.
+           INITIALIZE WSR-CONTADORES.
+           PERFORM 08-CARGAR-CARRERAS.
+           OPEN INPUT APPLICANTS3-FILE.
+           OPEN OUTPUT EXCEPTIONS3-FILE.
+           OPEN OUTPUT ENROLL3-FILE.
+           OPEN OUTPUT RESULTS3-FILE.
+           PERFORM 15-LEER-APPLICANTS3.
+           PERFORM 04-ENCABEZADO-PANTALLA.
+       10-INICIO-END.
+       EXIT.
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+       04-ENCABEZADO-PANTALLA.
+           ADD 1 TO WSR-NRO-PAGINA-PANTALLA.
+           MOVE 039 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-1.
+           MOVE 040 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-2.
+           DISPLAY 'EJERCICIO03 - ' FUNCTION TRIM(WSV-ETIQUETA-1)
+               ' ' WSR-FECHA-CORRIDA ' - '
+               FUNCTION TRIM(WSV-ETIQUETA-2) ' '
+               WSR-NRO-PAGINA-PANTALLA.
+           DISPLAY '--------------------------------------------------'.
+           MOVE ZERO TO WSR-LINEAS-PANTALLA.
+       04-ENCABEZADO-PANTALLA-END.
+       EXIT.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 20-EVALUAR.
+       08-CARGAR-CARRERAS.
+           OPEN INPUT CARRERAS-FILE.
+           PERFORM 09-LEER-CARRERA UNTIL WSS-FIN-CARRERAS.
+           CLOSE CARRERAS-FILE.
+       08-CARGAR-CARRERAS-END.
+       EXIT.
 
+       09-LEER-CARRERA.
+           READ CARRERAS-FILE
+               AT END
+                   SET WSS-FIN-CARRERAS TO TRUE
+               NOT AT END
+                   ADD 1 TO WSC-CANT-CARRERAS
+                   MOVE CR-RECORD
+                       TO WSC-CARRERA-NOMBRE(WSC-CANT-CARRERAS)
+           END-READ.
+       09-LEER-CARRERA-END.
+       EXIT.
 
-       STOP RUN.
-       00-CONTROL-END.
+       15-LEER-APPLICANTS3.
+           READ APPLICANTS3-FILE
+               AT END
+                   SET WSS-FIN-ARCHIVO TO TRUE
+               NOT AT END
+                   MOVE AP3-NOMBRE        TO WSV-NOMBRE-AUX
+                   MOVE AP3-EDAD          TO WSV-EDAD-AUX
+                   MOVE AP3-SECUNDARIO    TO WSV-SECUNDARIO-AUX
+                   MOVE AP3-CARRERA       TO WSV-CARRERA-AUX
+                   MOVE AP3-CARRERA-NOMBRE
+                       TO WSV-CARRERA-NOMBRE-AUX
+           END-READ.
+       15-LEER-APPLICANTS3-END.
+       EXIT.
+
+       20-PROCESO.
+           PERFORM 25-EVALUAR UNTIL WSS-FIN-ARCHIVO.
+       20-PROCESO-END.
        EXIT.
 
-       20-EVALUAR.
-           IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND WSV-SECUNDARIO-AUX
-               EQUAL WSC-ESTADO-SECUND AND (WSV-CARRERA-AUX EQUAL
-               WSC-TERMINADO OR WSV-CARRERA-AUX EQUAL WSC-ENCURSO))
-               DISPLAY WSV-NOMBRE-AUX ' CUMPLE CON TODOS LOS REQUISITOS'
+       25-EVALUAR.
+           IF WSR-LINEAS-PANTALLA >= WSC-MAX-LINEAS-PANT
+               PERFORM 04-ENCABEZADO-PANTALLA
+           END-IF.
+           PERFORM 33-VALIDAR-CARRERA-NOMBRE.
+           MOVE 'Y' TO WSF-POSTULANTE-OK.
+
+           IF WSV-EDAD-AUX IS NOT NUMERIC
+               MOVE ' EDAD INVALIDA' TO WSV-MOTIVO-AUX
+               MOVE 026 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+               PERFORM 9000-LOG-Y-CONTINUAR
+               MOVE 'N' TO WSF-POSTULANTE-OK
+           ELSE
+               IF WSV-EDAD-AUX < WSC-EDAD-MINIMA
+                   MOVE ' NO CUMPLE CON LA EDAD MINIMA'
+                       TO WSV-MOTIVO-AUX
+                   MOVE 027 TO WSV-COD-MENSAJE
+                   CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                       WSV-COD-MENSAJE MSJ-TEXTO
+                   DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+                   PERFORM 9000-LOG-Y-CONTINUAR
+                   MOVE 'N' TO WSF-POSTULANTE-OK
+               END-IF
+           END-IF.
+
+           IF WSV-SECUNDARIO-AUX NOT EQUAL WSC-ESTADO-SECUND
+               MOVE ' NO HA TERMINADO EL SECUNDARIO' TO WSV-MOTIVO-AUX
+               MOVE 028 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+               PERFORM 9000-LOG-Y-CONTINUAR
+               MOVE 'N' TO WSF-POSTULANTE-OK
+           END-IF.
+
+           IF NOT (WSV-CARRERA-AUX EQUAL WSC-TERMINADO
+                   OR WSV-CARRERA-AUX EQUAL WSC-ENCURSO)
+               MOVE ' NO ES ESTUDIANTE NI GRADUADO DE LA CARRERA'
+                   TO WSV-MOTIVO-AUX
+               MOVE 029 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+               PERFORM 9000-LOG-Y-CONTINUAR
+               MOVE 'N' TO WSF-POSTULANTE-OK
+           END-IF.
+
+           IF NOT WSS-CARRERA-VALIDA
+               MOVE ' LA CARRERA NO ES UNA CARRERA ACEPTADA'
+                   TO WSV-MOTIVO-AUX
+               MOVE 030 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+               PERFORM 9000-LOG-Y-CONTINUAR
+               MOVE 'N' TO WSF-POSTULANTE-OK
+           END-IF.
+
+           ADD 1 TO WSR-CANT-EVALUADOS.
+           IF WSS-POSTULANTE-OK
+               MOVE 031 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY WSV-NOMBRE-AUX ' ' FUNCTION TRIM(MSJ-TEXTO)
+               ADD 1 TO WSR-CANT-APROBADOS
+               PERFORM 38-REGISTRAR-INSCRIPCION
            ELSE
-               DISPLAY
-               WSV-NOMBRE-AUX
-               'EL POSTULANTE NO CUMPLE CON LA EDAD MINIMA'
+               ADD 1 TO WSR-CANT-RECHAZADOS
            END-IF.
+           PERFORM 41-REGISTRAR-RESULTADO.
 
            DISPLAY '---------------------------------------------'.
+           ADD 1 TO WSR-LINEAS-PANTALLA.
 
            INITIALIZE WSV-POSTULANTE-AUX.
       * Inicializamos la variable auxiliar para 'limpiarla'
-       20-EVALUAR-END.
+           PERFORM 15-LEER-APPLICANTS3.
+       25-EVALUAR-END.
        EXIT.
+
+       33-VALIDAR-CARRERA-NOMBRE.
+           MOVE 'N' TO WSF-CARRERA-VALIDA.
+           PERFORM VARYING WSX-CARRERA FROM 1 BY 1
+               UNTIL WSX-CARRERA > WSC-CANT-CARRERAS
+               OR WSS-CARRERA-VALIDA
+               IF WSV-CARRERA-NOMBRE-AUX
+                   EQUAL WSC-CARRERA-NOMBRE(WSX-CARRERA)
+                   SET WSS-CARRERA-VALIDA TO TRUE
+               END-IF
+           END-PERFORM.
+       33-VALIDAR-CARRERA-NOMBRE-END.
+       EXIT.
+
+       38-REGISTRAR-INSCRIPCION.
+           MOVE WSV-NOMBRE-AUX         TO EN3-NOMBRE.
+           MOVE WSV-CARRERA-NOMBRE-AUX TO EN3-CARRERA-NOMBRE.
+           MOVE WSR-FECHA-CORRIDA      TO EN3-FECHA-APROBACION.
+           WRITE EN3-RECORD.
+       38-REGISTRAR-INSCRIPCION-END.
+       EXIT.
+
+       41-REGISTRAR-RESULTADO.
+           MOVE WSV-NOMBRE-AUX         TO RS3-NOMBRE.
+           IF WSS-POSTULANTE-OK
+               SET RS3-APROBADO TO TRUE
+           ELSE
+               SET RS3-RECHAZADO TO TRUE
+           END-IF.
+           MOVE WSV-CARRERA-NOMBRE-AUX TO RS3-CARRERA-NOMBRE.
+           MOVE WSR-FECHA-CORRIDA      TO RS3-FECHA-EVALUACION.
+           WRITE RS3-RECORD
+               INVALID KEY
+                   MOVE ' NOMBRE DUPLICADO EN RESULTS3'
+                       TO WSV-MOTIVO-AUX
+                   PERFORM 9000-LOG-Y-CONTINUAR
+               NOT INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       41-REGISTRAR-RESULTADO-END.
+       EXIT.
+
+       40-RESUMEN.
+           DISPLAY ' '.
+           MOVE 032 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY '=== ' FUNCTION TRIM(MSJ-TEXTO) ' ==='.
+           MOVE 033 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-CANT-EVALUADOS.
+           MOVE 034 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-CANT-APROBADOS.
+           MOVE 035 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-CANT-RECHAZADOS.
+       40-RESUMEN-END.
+       EXIT.
+
+       44-REABRIR-RESULTADOS.
+           CLOSE RESULTS3-FILE.
+           OPEN INPUT RESULTS3-FILE.
+       44-REABRIR-RESULTADOS-END.
+       EXIT.
+
+       45-MENU-CONSULTA.
+           DISPLAY ' '.
+           MOVE 036 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WITH NO ADVANCING.
+           ACCEPT WSV-RESP-CONSULTA.
+           IF WSV-RESP-CONSULTA EQUAL 'S' OR WSV-RESP-CONSULTA EQUAL 's'
+               PERFORM 46-CONSULTAR-POSTULANTE
+           ELSE
+               MOVE 'Y' TO WSF-FIN-CONSULTA
+           END-IF.
+       45-MENU-CONSULTA-END.
+       EXIT.
+
+       46-CONSULTAR-POSTULANTE.
+           MOVE 037 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WITH NO ADVANCING.
+           ACCEPT WSV-NOMBRE-CONSULTA.
+           MOVE WSV-NOMBRE-CONSULTA TO RS3-NOMBRE.
+           READ RESULTS3-FILE
+               INVALID KEY
+                   MOVE 038 TO WSV-COD-MENSAJE
+                   CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                       WSV-COD-MENSAJE MSJ-TEXTO
+                   DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' '
+                       WSV-NOMBRE-CONSULTA
+               NOT INVALID KEY
+                   IF RS3-APROBADO
+                       DISPLAY RS3-NOMBRE ' APROBADO PARA '
+                           RS3-CARRERA-NOMBRE
+                   ELSE
+                       DISPLAY RS3-NOMBRE ' RECHAZADO'
+                   END-IF
+           END-READ.
+       46-CONSULTAR-POSTULANTE-END.
+       EXIT.
+
+       90-FIN.
+           CLOSE APPLICANTS3-FILE.
+           CLOSE EXCEPTIONS3-FILE.
+           CLOSE ENROLL3-FILE.
+           CLOSE RESULTS3-FILE.
+       90-FIN-END.
+       EXIT.
+
+       COPY LOGYSIGUE.
+
        END PROGRAM EJERCICIO03.
