@@ -0,0 +1,51 @@
+//PAYMTH   JOB (ACCTNO),'MONTHLY PAYROLL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* MONTHLY PAYROLL CYCLE
+//*
+//* RUNS EJERCICIO02 AGAINST THE CURRENT MONTH'S EMPLOYEE ROSTER AND
+//* PAY-RATE TABLE, POSTING RESULTS TO THE PAYROLL REGISTER AND
+//* YEAR-TO-DATE TOTALS FILES. STEP020 ONLY RUNS WHEN STEP010 ENDS
+//* WITH A ZERO RETURN CODE, SO A FAILED PAYROLL RUN NEVER GETS
+//* MARKED COMPLETE.
+//*
+//* DDNAMES BELOW MATCH THE SELECT ... ASSIGN TO LITERALS CODED IN
+//* EJERCICIO02, SO EACH DD STATEMENT SUPPLIES THE DATASET THAT
+//* LITERAL RESOLVES TO AT RUN TIME.
+//*********************************************************************
+//STEP010  EXEC PGM=EJERCICIO02
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPLOYEES DD DSN=PAYROLL.MONTHLY.EMPLOYEES,DISP=SHR
+//PAYRATES DD DSN=PAYROLL.MONTHLY.PAYRATES,DISP=SHR
+//BONUSRATES DD DSN=PAYROLL.MONTHLY.BONUSRATES,DISP=SHR
+//PAYROLLREG DD DSN=PAYROLL.MONTHLY.REGISTER,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCEPTIONS2 DD DSN=PAYROLL.MONTHLY.EXCEPTIONS2,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DISP=(NEW,DELETE,DELETE)
+//YTDTOTALS DD DSN=PAYROLL.YTDTOTALS,DISP=SHR
+//PAYCKPT  DD DSN=PAYROLL.PAYCKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*********************************************************************
+//* SYSIN SUPPLIES THE TWO OPERATOR PROMPTS EJERCICIO02 STILL ISSUES
+//* (LOCALE AT STARTUP, REPROCESS-BONUSES OFFER AT THE END) SO THE
+//* STEP RUNS UNATTENDED. CARD 1 ANSWERS THE LOCALE PROMPT, CARD 2
+//* DECLINES THE BONUS-REPROCESSING OFFER -- THIS RUN ONLY POSTS THE
+//* CURRENT MONTH, IT DOES NOT REOPEN PAYHIST.
+//*********************************************************************
+//SYSIN    DD *
+S
+N
+/*
+//*
+//*********************************************************************
+//* STEP020 - CONFIRM COMPLETION ONLY WHEN THE PAYROLL STEP SUCCEEDED
+//*********************************************************************
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//
