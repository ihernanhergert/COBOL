@@ -0,0 +1,47 @@
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     REUSABLE COUNTING SUBROUTINE. CALLED WITH A TARGET
+000700*              COUNT AND RETURNS THE FINAL TALLY REACHED, SO ANY
+000800*              BATCH STEP CAN "COUNT N TIMES AND REPORT" WITHOUT
+000900*              REIMPLEMENTING THE LOOP INLINE.
+001000* TECTONICS:   COBC
+001100*
+001200* MODIFICATION HISTORY:
+001300*   - EXTRACTED FROM CALCULOSREPETITIVOS' INLINE SUMAR PARAGRAPH
+001400*     SO THE COUNTING LOGIC CAN BE CALLED BY OTHER PROGRAMS.
+001500******************************************************************
+001600 IDENTIFICATION DIVISION.
+001700 PROGRAM-ID. CONTADOR.
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100*
+002200 LINKAGE SECTION.
+002300 01  CNT-CANT-SOLICITADA         PIC 9(03).
+002400 01  CNT-NUMERO-FINAL            PIC 9(03).
+002500*
+002600 PROCEDURE DIVISION USING CNT-CANT-SOLICITADA
+002700                          CNT-NUMERO-FINAL.
+002800******************************************************************
+002900* 0000-MAINLINE - COUNT UP TO THE REQUESTED TARGET
+003000******************************************************************
+003100 0000-MAINLINE.
+003200     MOVE ZERO TO CNT-NUMERO-FINAL.
+003300     PERFORM 1000-SUMAR THRU 1000-SUMAR-EXIT
+003400         UNTIL CNT-NUMERO-FINAL >= CNT-CANT-SOLICITADA.
+003500     GOBACK.
+003600 0000-MAINLINE-EXIT.
+003700     EXIT.
+003800*
+003900******************************************************************
+004000* 1000-SUMAR - ADVANCE THE COUNTER BY ONE AND DISPLAY IT
+004100******************************************************************
+004200 1000-SUMAR.
+004300     ADD 1 TO CNT-NUMERO-FINAL.
+004400     DISPLAY CNT-NUMERO-FINAL.
+004500 1000-SUMAR-EXIT.
+004600     EXIT.
+004700 END PROGRAM CONTADOR.
