@@ -1,26 +1,64 @@
-      *    *****************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NIVELESDEVARIABLES.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77  variableDeNivel77 PIC X(80) VALUE "VARIBLE SIN GRUPO".
-      *Nivel 77 se usa para crear una varible que no va a ser agrupada.
-       01  variableGrupo VALUE "A".
-      *Nivel 01 se usa para grupos
-           02 variableSubordinada PIC X VALUE SPACE.
-      *Del Nivel 02 hasta el 49 grupos subordinados.
-       01  grupo88 PIC 999.
-           88 r1 VALUE 50 THRU 100.
-           88 r2 VALUE 600 THRU 700.
-      *El nivel 88 se usa para rangos.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY variableDeNivel77
-           STOP RUN.
-       END PROGRAM NIVELESDEVARIABLES.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     DEMONSTRATES THE DIFFERENT WORKING-STORAGE LEVEL
+000700*              NUMBERS (77, 01/02 GROUPS, AND 88 CONDITION-NAME
+000800*              RANGES).
+000900* TECTONICS:   COBC
+001000*
+001100* MODIFICATION HISTORY:
+001200*   - GRUPO88/R1/R2 WERE DECLARED BUT NEVER REFERENCED ANYWHERE.
+001300*     ADDED A REAL RANGE-CLASSIFICATION PARAGRAPH THAT ACCEPTS A
+001400*     VALUE INTO GRUPO88 AND BRANCHES ON R1/R2/OTHER, SO THIS
+001500*     LEVEL-88 PATTERN IS ACTUALLY DEMONSTRATED AND REUSABLE.
+001600******************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID. NIVELESDEVARIABLES.
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 77  WSV-VARIABLE-DE-NIVEL77     PIC X(80)
+002300     VALUE 'VARIBLE SIN GRUPO'.
+002400*    NIVEL 77 SE USA PARA CREAR UNA VARIABLE QUE NO VA A SER
+002500*    AGRUPADA.
+002600 01  WSV-GRUPO-VARIABLE          VALUE 'A'.
+002700*    NIVEL 01 SE USA PARA GRUPOS.
+002800     05  WSV-VARIABLE-SUBORDINADA PIC X VALUE SPACE.
+002900*        DEL NIVEL 02 AL 49 SE USAN PARA GRUPOS SUBORDINADOS.
+003000 01  WSV-GRUPO88                 PIC 999.
+003100     88  WSS-R1                 VALUE 50 THRU 100.
+003200     88  WSS-R2                 VALUE 600 THRU 700.
+003300*    EL NIVEL 88 SE USA PARA RANGOS.
+003400*
+003500 PROCEDURE DIVISION.
+003600******************************************************************
+003700* MAIN-PROCEDURE - PROGRAM ENTRY POINT
+003800******************************************************************
+003900 MAIN-PROCEDURE.
+004000     DISPLAY WSV-VARIABLE-DE-NIVEL77.
+004100     PERFORM CLASIFICAR-RANGO THRU CLASIFICAR-RANGO-EXIT.
+004200     STOP RUN.
+004300 MAIN-PROCEDURE-EXIT.
+004400     EXIT.
+004500*
+004600******************************************************************
+004700* CLASIFICAR-RANGO - ACCEPT A VALUE AND CLASSIFY IT AGAINST THE
+004800*                    R1/R2 LEVEL-88 RANGES
+004900******************************************************************
+005000 CLASIFICAR-RANGO.
+005100     DISPLAY 'INSERTAR UN VALOR NUMERICO'.
+005200     ACCEPT WSV-GRUPO88.
+005300     IF WSS-R1
+005400         DISPLAY WSV-GRUPO88 ' ESTA EN EL RANGO R1 (50-100)'
+005500     ELSE
+005600         IF WSS-R2
+005700             DISPLAY WSV-GRUPO88 ' ESTA EN EL RANGO R2 (600-700)'
+005800         ELSE
+005900             DISPLAY WSV-GRUPO88 ' NO ESTA EN NINGUN RANGO'
+006000         END-IF
+006100     END-IF.
+006200 CLASIFICAR-RANGO-EXIT.
+006300     EXIT.
+006400 END PROGRAM NIVELESDEVARIABLES.
