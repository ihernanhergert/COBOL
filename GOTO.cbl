@@ -1,26 +1,50 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GOTO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           GO TO TEST1.
-           DISPLAY "1".
-           DISPLAY "2".
-           DISPLAY "3".
-
-           STOP RUN.
-
-           TEST1.
-               DISPLAY "-3".
-               DISPLAY "-2".
-               DISPLAY "-2".
-       END PROGRAM GOTO.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     DEMONSTRATES A GO TO THAT SKIPS THE EXTENDED CHECK
+000700*              LINES WHEN THE OPERATOR ASKS TO SKIP THEM, INSTEAD
+000800*              OF ALWAYS JUMPING OVER CODE THAT CAN NEVER RUN.
+000900* TECTONICS:   COBC
+001000*
+001100* MODIFICATION HISTORY:
+001200*   - GO TO TEST1 WAS UNCONDITIONAL, SO THE DISPLAY "1"/"2"/"3"
+001300*     LINES RIGHT AFTER IT WERE DEAD CODE THAT COULD NEVER RUN.
+001400*     THE JUMP IS NOW GATED BY A SKIP-EXTENDED-CHECKS SWITCH THE
+001500*     OPERATOR SETS, SO GO TO TEST1 ONLY FIRES WHEN THE EXTENDED
+001600*     CHECKS ARE ACTUALLY BEING SKIPPED, AND THE OTHERWISE-DEAD
+001700*     LINES BECOME THE NORMAL, REACHABLE PATH.
+001800******************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID. GOTO.
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 WORKING-STORAGE SECTION.
+002400 01  WSV-RESP-OMITIR             PIC X.
+002500 01  WSF-INDICADORES.
+002600     05  WSF-OMITIR-VALIDACION-EXTENDIDA PIC X VALUE 'N'.
+002700         88  WSS-OMITIR-VALIDACION-EXTENDIDA VALUE 'Y'.
+002800 PROCEDURE DIVISION.
+002900 MAIN-PROCEDURE.
+003000     DISPLAY 'OMITIR VALIDACION EXTENDIDA (S/N): '
+003100         WITH NO ADVANCING.
+003200     ACCEPT WSV-RESP-OMITIR.
+003300     IF WSV-RESP-OMITIR = 'S' OR WSV-RESP-OMITIR = 's'
+003400         SET WSS-OMITIR-VALIDACION-EXTENDIDA TO TRUE
+003500     END-IF.
+003600
+003700     IF WSS-OMITIR-VALIDACION-EXTENDIDA
+003800         GO TO TEST1
+003900     END-IF.
+004000     DISPLAY "1".
+004100     DISPLAY "2".
+004200     DISPLAY "3".
+004300
+004400     STOP RUN.
+004500
+004600     TEST1.
+004700         DISPLAY "-3".
+004800         DISPLAY "-2".
+004900         DISPLAY "-2".
+005000 END PROGRAM GOTO.
