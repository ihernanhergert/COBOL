@@ -9,14 +9,216 @@
       *          4. 4-6 años: Cobra un 250% del sueldo mensual (100*2.5)
       *          5. 6+años: Cobra un 300% del sueldo mensual (200*3)
       * Tectonics: cobc
+      * Modification History:
+      *   - Salary and bonus amounts are now moved to currency-edited
+      *     display fields (dollar sign, thousands separator, explicit
+      *     decimal point) before being shown, instead of DISPLAYing
+      *     the raw unedited working amounts.
+      *   - The applicant's experience field is now declared in the
+      *     shared POSTULANTE copybook instead of repeating its own
+      *     definition here.
+      *   - 00-CONTROL now ends with GOBACK instead of STOP RUN so this
+      *     program can be run standalone or invoked from the new
+      *     batch driver.
+      *   - Employees are now read from an EMPLOYEES input file instead
+      *     of three hardcoded WSV-POSTU1/2/3 literals, and a checkpoint
+      *     record is written after every employee is calculated, so a
+      *     cancelled or abended run can restart without recalculating
+      *     employees already processed.
+      *   - Console output now prints a heading (program name, run date,
+      *     page number) at the start of the run and again after every
+      *     WSC-MAX-LINEAS-PANT employees, instead of scrolling as one
+      *     unbroken stream.
+      *   - Each payroll register record is now stamped with its pay
+      *     period (YYYYMM) and appended to a PAYHIST historical payroll
+      *     register, so prior periods stay on file after PAYROLLREG is
+      *     overwritten by the next run.
+      *   - Employees are now loaded from EMPLOYEES into the WS-EMPLEADOS
+      *     OCCURS DEPENDING ON table before processing starts, instead
+      *     of being evaluated one at a time as each record is read, so
+      *     the checkpoint/restart skip check can address any employee
+      *     by table position.
+      *   - Added a control-totals section to the run summary -- total
+      *     employees processed, total annual salary and bonus paid,
+      *     and the minimum/maximum monthly salary in the run -- so
+      *     there is something concrete to balance against finance's
+      *     general-ledger posting for the period.
+      *   - PR-RECORD's layout now comes from the shared PAYROLLREG
+      *     copybook, so the new combined candidate inquiry program can
+      *     read the same record definition instead of repeating it.
+      *   - Employees for whom no bonus range is configured are now
+      *     also logged to EXCEPTIONS2, using the same error record and
+      *     "log and continue" paragraph as EJERCICIO01 and EJERCICIO03,
+      *     instead of silently posting a zero bonus.
+      *   - EMPLOYEES now carries a department code per employee, and
+      *     PAYROLLREG is sorted by seniority and department (via a
+      *     SORT USING/GIVING the register right back onto itself)
+      *     before the run ends, so downstream reports get an ordered
+      *     file instead of one in arrival order.
+      *   - PAYHIST records now also carry the employee's experience, so
+      *     a bonus-rate change can be reprocessed against the posted
+      *     history. At the end of a run the program offers to reread
+      *     PAYHIST, reapply 32-BUSCAR-PORCENTAJE-BONO with whatever
+      *     BONUSRATES is on file now, and write anyone whose bonus
+      *     changed to a BONOADJ adjustment report instead of everyone
+      *     having to be rerun by hand.
+      *   - Console messages that were hardcoded in Spanish now go
+      *     through the shared MENSAJES lookup, so the operator can pick
+      *     Spanish or English at the start of the run.
+      *   - 24-VALIDAR-EXPERIENCIA was rejecting 0 years of experience,
+      *     but "sin experiencia" is a valid, priced tier (see purpose
+      *     above and BONUSRATES) -- removed that rejection.
+      *   - On a restart, 10-INICIO used to reopen PAYROLLREG with OPEN
+      *     OUTPUT, discarding every record written before the earlier
+      *     abend, and the run summary/YTD totals only ever reflected
+      *     employees processed after the checkpoint. 11-ABRIR-PAYROLLREG
+      *     now reads back whatever PAYROLLREG already has on a restart,
+      *     replays it through 36-ACUMULAR-RESUMEN/36B before continuing,
+      *     and reopens the file in EXTEND mode so prior output and
+      *     totals survive the restart.
+      *   - 30-CALCULAR-SUELDO's bonus COMPUTE is now ROUNDED, matching
+      *     53-EVALUAR-AJUSTE's reprocessing formula, so a rate change
+      *     that yields a fractional cent doesn't show up as a spurious
+      *     adjustment the next time PAYHIST is reprocessed.
+      *   - This is a subprogram that can now be CALLed more than once
+      *     in the same run (the new menu driver loops and lets the
+      *     operator pick EJERCICIO02 again), and WORKING-STORAGE VALUE
+      *     clauses only take effect on the first CALL. 10-INICIO now
+      *     explicitly resets the end-of-file switches, the bonus table
+      *     control count, the employee count, and the run-summary
+      *     seniority/control totals at the start of every call instead
+      *     of relying on VALUE alone, so a second run in the same
+      *     session loads its files and reports its totals correctly
+      *     instead of picking up where the first run's WORKING-STORAGE
+      *     left off.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJERCICIO02.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYRATES-FILE ASSIGN TO 'PAYRATES'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYROLL-REG-FILE ASSIGN TO 'PAYROLLREG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSP-PR-STATUS.
+           SELECT BONUSRATES-FILE ASSIGN TO 'BONUSRATES'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL YTD-FILE ASSIGN TO 'YTDTOTALS'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WSY-YTD-STATUS.
+           SELECT EMPLOYEES-FILE ASSIGN TO 'EMPLOYEES'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'PAYCKPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WSK-CKPT-STATUS.
+           SELECT OPTIONAL PAYHIST-FILE ASSIGN TO 'PAYHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WSH-HIST-STATUS.
+           SELECT EXCEPTIONS2-FILE ASSIGN TO 'EXCEPTIONS2'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK01'.
+           SELECT OPTIONAL BONOADJ-FILE ASSIGN TO 'BONOADJ'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAYRATES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RT-RECORD.
+           05 RT-NIVEL                     PIC X(06).
+           05 RT-SUELDO                    PIC 9(06).
+
+       FD  BONUSRATES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BR-RECORD.
+           05 BR-EXP-DESDE                 PIC 9(02).
+           05 BR-EXP-HASTA                 PIC 9(02).
+           05 BR-PORCENTAJE                PIC 9(03).
+
+       FD  PAYROLL-REG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PR-RECORD.
+           COPY PAYROLLREG.
+
+       FD  YTD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  YTD-RECORD.
+           05 YTD-SUELDO-ANUAL             PIC 9(11)V99.
+           05 YTD-BONO                     PIC 9(11)V99.
+           05 YTD-CANT-CORRIDAS            PIC 9(05).
+
+       FD  EMPLOYEES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EM-RECORD.
+           05 EM-NOMBRE                    PIC X(05).
+           05 EM-EXPERIENCIA               PIC 9(02).
+           05 EM-DEPARTAMENTO              PIC X(10).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CK-RECORD.
+           05 CK-CANT-PROCESADOS           PIC 9(04).
+
+       FD  PAYHIST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PH-RECORD.
+           05 PH-NOMBRE                    PIC X(05).
+           05 PH-SENIORIDAD                PIC X(06).
+           05 PH-SUELDO-MENSUAL            PIC 9(06)V99.
+           05 PH-SUELDO-ANUAL              PIC 9(07)V99.
+           05 PH-BONO                      PIC 9(06)V99.
+           05 PH-PERIODO                   PIC 9(06).
+           05 PH-DEPARTAMENTO              PIC X(10).
+           05 PH-EXPERIENCIA               PIC 9(02).
+
+       FD  EXCEPTIONS2-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ERR-REGISTRO.
+           COPY ERRORLOG.
+
+       FD  BONOADJ-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AJ-RECORD.
+           05 AJ-NOMBRE                    PIC X(05).
+           05 AJ-PERIODO                   PIC 9(06).
+           05 AJ-BONO-ANTERIOR             PIC 9(06)V99.
+           05 AJ-BONO-NUEVO                PIC 9(06)V99.
+           05 AJ-DIFERENCIA                PIC S9(06)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SW-RECORD.
+           COPY PAYROLLREG
+               REPLACING PR-NOMBRE         BY SW-NOMBRE
+                         PR-SENIORIDAD     BY SW-SENIORIDAD
+                         PR-SUELDO-MENSUAL BY SW-SUELDO-MENSUAL
+                         PR-SUELDO-ANUAL   BY SW-SUELDO-ANUAL
+                         PR-BONO           BY SW-BONO
+                         PR-PERIODO        BY SW-PERIODO
+                         PR-DEPARTAMENTO   BY SW-DEPARTAMENTO.
 
        WORKING-STORAGE SECTION.
 
+       01 WSY-YTD-STATUS                   PIC XX.
+       01 WSY-YTD-TOTALES.
+           05 WSY-SUELDO-ANUAL             PIC 9(11)V99 VALUE ZERO.
+           05 WSY-BONO                     PIC 9(11)V99 VALUE ZERO.
+           05 WSY-CANT-CORRIDAS            PIC 9(05) VALUE ZERO.
+
+       01 WSK-CKPT-STATUS                  PIC XX.
+       01 WSK-CONTADORES.
+           05 WSK-CANT-A-SALTAR            PIC 9(04) VALUE ZERO.
+
+       01 WSP-PR-STATUS                    PIC XX.
+
+       01 WSH-HIST-STATUS                  PIC XX.
+       01 WSH-PERIODO                      PIC 9(06) VALUE ZERO.
+
+       01 WSR-FECHA-CORRIDA                PIC 9(08) VALUE ZERO.
+       01 WSR-CONTROL-PAGINA.
+           05 WSC-MAX-LINEAS-PANT          PIC 9(02) VALUE 20.
+           05 WSR-LINEAS-PANTALLA          PIC 9(02) VALUE ZERO.
+           05 WSR-NRO-PAGINA-PANTALLA      PIC 9(03) VALUE ZERO.
+
        01 WSC-CONSTANTES.
            05 WSC-SENIORITY.
               10 WSC-SENIOR   PIC X(06) VALUE 'SENIOR'.
@@ -24,89 +226,379 @@
               10 WSC-JUNIOR   PIC X(06) VALUE 'JUNIOR'.
 
            05 WSC-SUELDOS.
-               10 WSC-SUELDO-SENIOR PIC 9(06) VALUE 200000.
-               10 WSC-SUELDO-SEMISR PIC 9(06) VALUE 160000.
-               10 WSC-SUELDO-JUNIOR PIC 9(06) VALUE 100000.
+               10 WSC-SUELDO-SENIOR PIC 9(06).
+               10 WSC-SUELDO-SEMISR PIC 9(06).
+               10 WSC-SUELDO-JUNIOR PIC 9(06).
 
-       01 WSV-VARIABLES.
-           05 WS-POSTULANTES.
-              10 WSV-POSTU1.
-                   15 WSV-NOMBRE1              PIC X(5) VALUE 'PEDRO'.
-                   15 WSV-EXPERIENCIA1         PIC 9(02) VALUE 01.
-                   15 WSV-SUELDO1              PIC 9(06).
-                   15 WSV-SUELDO-ANUAL1        PIC 9(06).
-                   15 WSV-BONO1                PIC 9(06).
-              10 WSV-POSTU2.
-                   15 WSV-NOMBRE2              PIC X(5) VALUE 'SOFIA'.
-                   15 WSV-EXPERIENCIA2         PIC 9(02) VALUE 07.
-                   15 WSV-SUELDO2              PIC 9(06).
-                   15 WSV-SUELDO-ANUAL2        PIC 9(06).
-                   15 WSV-BONO2                PIC 9(06).
-              10 WSV-POSTU3.
-                   15 WSV-NOMBRE3              PIC X(05) VALUE 'LALA'.
-                   15 WSV-EXPERIENCIA3         PIC 9(02) VALUE 04.
-                   15 WSV-SUELDO3              PIC 9(06).
-                   15 WSV-SUELDO-ANUAL3        PIC 9(06).
-                   15 WSV-BONO3                PIC 9(06).
+           05 WSC-NOMBRE-PROGRAMA PIC X(11) VALUE 'EJERCICIO02'.
+
+       01 WSF-INDICADORES.
+           05 WSF-FIN-TARIFAS               PIC X VALUE 'N'.
+              88 WSS-FIN-TARIFAS            VALUE 'Y'.
+           05 WSF-FIN-BONOS                 PIC X VALUE 'N'.
+              88 WSS-FIN-BONOS              VALUE 'Y'.
+           05 WSF-BONO-ENCONTRADO           PIC X VALUE 'N'.
+              88 WSS-BONO-ENCONTRADO        VALUE 'Y'.
+           05 WSF-FIN-EMPLEADOS              PIC X VALUE 'N'.
+              88 WSS-FIN-EMPLEADOS          VALUE 'Y'.
+           05 WSF-PRIMER-EMPLEADO            PIC X VALUE 'Y'.
+              88 WSS-PRIMER-EMPLEADO        VALUE 'Y'.
+           05 WSF-FIN-PAYHIST                PIC X VALUE 'N'.
+              88 WSS-FIN-PAYHIST            VALUE 'Y'.
+           05 WSF-EXP-INVALIDA               PIC X VALUE 'N'.
+              88 WSS-EXP-INVALIDA           VALUE 'Y'.
+           05 WSF-FIN-RELECTURA               PIC X VALUE 'N'.
+              88 WSS-FIN-RELECTURA          VALUE 'Y'.
+
+       01 WSV-RESP-REPROCESO                PIC X VALUE 'N'.
+
+       01 WSC-TABLA-BONOS-CTL.
+           05 WSC-CANT-BONOS  PIC 9(02) VALUE ZERO.
+           05 WSC-TABLA-BONOS OCCURS 20 TIMES INDEXED BY WSX-BONO.
+              10 WSC-BONO-DESDE     PIC 9(02).
+              10 WSC-BONO-HASTA     PIC 9(02).
+              10 WSC-BONO-PORCENT   PIC 9(03).
 
+       01 WSR-RESUMEN-SENIORITY.
+           05 WSR-RESUMEN-JUNIOR.
+              10 WSR-JUNIOR-CANT         PIC 9(04) VALUE ZERO.
+              10 WSR-JUNIOR-SUELDO-ANUAL PIC 9(09)V99 VALUE ZERO.
+              10 WSR-JUNIOR-BONO         PIC 9(09)V99 VALUE ZERO.
+           05 WSR-RESUMEN-SEMISR.
+              10 WSR-SEMISR-CANT         PIC 9(04) VALUE ZERO.
+              10 WSR-SEMISR-SUELDO-ANUAL PIC 9(09)V99 VALUE ZERO.
+              10 WSR-SEMISR-BONO         PIC 9(09)V99 VALUE ZERO.
+           05 WSR-RESUMEN-SENIOR.
+              10 WSR-SENIOR-CANT         PIC 9(04) VALUE ZERO.
+              10 WSR-SENIOR-SUELDO-ANUAL PIC 9(09)V99 VALUE ZERO.
+              10 WSR-SENIOR-BONO         PIC 9(09)V99 VALUE ZERO.
+
+       01 WSR-TOTALES-CONTROL.
+           05 WSR-TOTAL-EMPLEADOS        PIC 9(04) VALUE ZERO.
+           05 WSR-TOTAL-SUELDO-ANUAL     PIC 9(09)V99 VALUE ZERO.
+           05 WSR-TOTAL-BONO             PIC 9(09)V99 VALUE ZERO.
+           05 WSR-SUELDO-MINIMO          PIC 9(06)V99 VALUE ZERO.
+           05 WSR-SUELDO-MAXIMO          PIC 9(06)V99 VALUE ZERO.
+
+       01 WSV-CANT-EMPLEADOS           PIC 9(04) VALUE ZERO.
+
+       01 WSV-VARIABLES.
            05 WSV-POSTULANTE-AUX.
-              10 WSV-NOMBRE-AUX                PIC X(5).
-              10 WSV-EXPERIENCIA-AUX           PIC 9(02).
+              COPY POSTULANTE REPLACING CVE BY WSV-EXPERIENCIA-AUX.
                    88 WSS-EXP-JUNIOR       VALUE 0 1 2.
                    88 WSS-EXP-SEMISR       VALUE 3 4 5.
-              10 WSV-SUELDO-AUX                PIC 9(06).
-              10 WSV-SUELDO-ANUAL-AUX          PIC 9(07).
-              10 WSV-BONO-AUX                  PIC 9(06).
+              10 WSV-SUELDO-AUX                PIC 9(06)V99.
+              10 WSV-SUELDO-ANUAL-AUX          PIC 9(07)V99.
+              10 WSV-BONO-AUX                  PIC 9(06)V99.
+              10 WSV-SENIORIDAD-AUX            PIC X(06).
+              10 WSV-PORCENTAJE-BONO-AUX       PIC 9(03).
+              10 WSV-MOTIVO-AUX                PIC X(50).
+              10 WSV-DEPARTAMENTO-AUX          PIC X(10).
+
+       01 WSV-COD-MENSAJE                  PIC 9(03).
+       01 MSJ-TEXTO                        PIC X(60).
+       01 WSV-ETIQUETA-1               PIC X(20).
+       01 WSV-ETIQUETA-2              PIC X(20).
+
+       COPY IDIOMA.
+
+       01 WS-EMPLEADOS.
+           05 WSV-EMPLEADO OCCURS 1 TO 500 TIMES
+                           DEPENDING ON WSV-CANT-EMPLEADOS
+                           INDEXED BY WSX-EMP.
+              10 WSV-NOMBRE-TBL       PIC X(05).
+              10 WSV-EXPERIENCIA-TBL  PIC 9(02).
+              10 WSV-DEPARTAMENTO-TBL PIC X(10).
+
+       01 WSV-CAMPOS-EDITADOS.
+           05 WSV-SUELDO-AUX-ED          PIC $ZZZ,ZZ9.99.
+           05 WSV-SUELDO-ANUAL-AUX-ED    PIC $Z,ZZZ,ZZ9.99.
+           05 WSV-BONO-AUX-ED            PIC $ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
 
        00-CONTROL.
            PERFORM 10-INICIO.
            PERFORM 20-PROCESO.
-           STOP RUN.
+           PERFORM 90-FIN.
+           PERFORM 50-MENU-REPROCESO.
+           GOBACK.
        00-CONTROL-END.
        EXIT.
 
        10-INICIO.
-           DISPLAY 'Iniciando Ejercicio 02'.
-           INITIALISE WSV-POSTULANTE-AUX.
+           DISPLAY 'IDIOMA (S=ESPANOL / I=ENGLISH): ' WITH NO ADVANCING.
+           ACCEPT WSF-IDIOMA-OPERADOR.
+           MOVE 011 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY MSJ-TEXTO.
+           ACCEPT WSR-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           MOVE WSR-FECHA-CORRIDA(1:6) TO WSH-PERIODO.
+           INITIALIZE WSV-POSTULANTE-AUX.
+           MOVE 'N' TO WSF-FIN-TARIFAS.
+           MOVE 'N' TO WSF-FIN-BONOS.
+           MOVE 'N' TO WSF-BONO-ENCONTRADO.
+           MOVE 'N' TO WSF-FIN-EMPLEADOS.
+           MOVE 'Y' TO WSF-PRIMER-EMPLEADO.
+           MOVE 'N' TO WSF-FIN-PAYHIST.
+           MOVE 'N' TO WSF-EXP-INVALIDA.
+           MOVE 'N' TO WSF-FIN-RELECTURA.
+           INITIALIZE WSC-TABLA-BONOS-CTL.
+           INITIALIZE WSR-RESUMEN-SENIORITY.
+           INITIALIZE WSR-TOTALES-CONTROL.
+           INITIALIZE WSV-CANT-EMPLEADOS.
+           PERFORM 08-CARGAR-TARIFAS.
+           PERFORM 08B-CARGAR-BONOS.
+           PERFORM 07-CARGAR-YTD.
+           PERFORM 06-CARGAR-CHECKPOINT.
+           PERFORM 11-ABRIR-PAYROLLREG.
+           PERFORM 07B-ABRIR-HISTORIAL.
+           OPEN INPUT EMPLOYEES-FILE.
+           PERFORM 12-CARGAR-EMPLEADOS.
+           CLOSE EMPLOYEES-FILE.
+           OPEN OUTPUT EXCEPTIONS2-FILE.
+           PERFORM 04-ENCABEZADO-PANTALLA.
        10-INICIO-END.
        EXIT.
 
+       04-ENCABEZADO-PANTALLA.
+           ADD 1 TO WSR-NRO-PAGINA-PANTALLA.
+           DISPLAY ' '.
+           MOVE 039 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-1.
+           MOVE 040 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-2.
+           DISPLAY 'EJERCICIO02 - ' FUNCTION TRIM(WSV-ETIQUETA-1)
+               ' ' WSR-FECHA-CORRIDA ' - '
+               FUNCTION TRIM(WSV-ETIQUETA-2) ' '
+               WSR-NRO-PAGINA-PANTALLA.
+           DISPLAY '--------------------------------------------------'.
+           MOVE ZERO TO WSR-LINEAS-PANTALLA.
+       04-ENCABEZADO-PANTALLA-END.
+       EXIT.
 
-       20-PROCESO.
+       06-CARGAR-CHECKPOINT.
+           MOVE ZERO TO WSK-CANT-A-SALTAR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WSK-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CK-CANT-PROCESADOS TO WSK-CANT-A-SALTAR
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       06-CARGAR-CHECKPOINT-END.
+       EXIT.
+
+       07-CARGAR-YTD.
+           MOVE ZERO TO WSY-SUELDO-ANUAL.
+           MOVE ZERO TO WSY-BONO.
+           MOVE ZERO TO WSY-CANT-CORRIDAS.
+           OPEN INPUT YTD-FILE.
+           IF WSY-YTD-STATUS = '00'
+               READ YTD-FILE
+                   NOT AT END
+                       MOVE YTD-SUELDO-ANUAL  TO WSY-SUELDO-ANUAL
+                       MOVE YTD-BONO          TO WSY-BONO
+                       MOVE YTD-CANT-CORRIDAS TO WSY-CANT-CORRIDAS
+               END-READ
+           END-IF.
+           CLOSE YTD-FILE.
+       07-CARGAR-YTD-END.
+       EXIT.
+
+       07B-ABRIR-HISTORIAL.
+           OPEN EXTEND PAYHIST-FILE.
+           IF WSH-HIST-STATUS = '35'
+               OPEN OUTPUT PAYHIST-FILE
+           END-IF.
+       07B-ABRIR-HISTORIAL-END.
+       EXIT.
+
+       11-ABRIR-PAYROLLREG.
+           IF WSK-CANT-A-SALTAR > ZERO
+               MOVE 'N' TO WSF-FIN-RELECTURA
+               OPEN INPUT PAYROLL-REG-FILE
+               IF WSP-PR-STATUS = '00'
+                   PERFORM 11B-RELEER-PAYROLLREG
+                   PERFORM 11B-RELEER-PAYROLLREG UNTIL WSS-FIN-RELECTURA
+                   CLOSE PAYROLL-REG-FILE
+                   OPEN EXTEND PAYROLL-REG-FILE
+               ELSE
+                   OPEN OUTPUT PAYROLL-REG-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAYROLL-REG-FILE
+           END-IF.
+       11-ABRIR-PAYROLLREG-END.
+       EXIT.
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
+       11B-RELEER-PAYROLLREG.
+           READ PAYROLL-REG-FILE
+               AT END
+                   SET WSS-FIN-RELECTURA TO TRUE
+               NOT AT END
+                   MOVE PR-SENIORIDAD     TO WSV-SENIORIDAD-AUX
+                   MOVE PR-SUELDO-MENSUAL TO WSV-SUELDO-AUX
+                   MOVE PR-SUELDO-ANUAL   TO WSV-SUELDO-ANUAL-AUX
+                   MOVE PR-BONO           TO WSV-BONO-AUX
+                   PERFORM 36-ACUMULAR-RESUMEN
+                   PERFORM 36B-ACUMULAR-TOTALES-CONTROL
+           END-READ.
+       11B-RELEER-PAYROLLREG-END.
+       EXIT.
+
+       08-CARGAR-TARIFAS.
+           OPEN INPUT PAYRATES-FILE.
+           PERFORM 09-LEER-TARIFA UNTIL WSS-FIN-TARIFAS.
+           CLOSE PAYRATES-FILE.
+       08-CARGAR-TARIFAS-END.
+       EXIT.
+
+       09-LEER-TARIFA.
+           READ PAYRATES-FILE
+               AT END
+                   MOVE 'Y' TO WSF-FIN-TARIFAS
+               NOT AT END
+                   EVALUATE RT-NIVEL
+                       WHEN WSC-JUNIOR
+                           MOVE RT-SUELDO TO WSC-SUELDO-JUNIOR
+                       WHEN WSC-SEMISR
+                           MOVE RT-SUELDO TO WSC-SUELDO-SEMISR
+                       WHEN WSC-SENIOR
+                           MOVE RT-SUELDO TO WSC-SUELDO-SENIOR
+                   END-EVALUATE
+           END-READ.
+       09-LEER-TARIFA-END.
+       EXIT.
+
+       08B-CARGAR-BONOS.
+           OPEN INPUT BONUSRATES-FILE.
+           PERFORM 09B-LEER-BONO UNTIL WSS-FIN-BONOS.
+           CLOSE BONUSRATES-FILE.
+       08B-CARGAR-BONOS-END.
+       EXIT.
+
+       09B-LEER-BONO.
+           READ BONUSRATES-FILE
+               AT END
+                   MOVE 'Y' TO WSF-FIN-BONOS
+               NOT AT END
+                   ADD 1 TO WSC-CANT-BONOS
+                   SET WSX-BONO TO WSC-CANT-BONOS
+                   MOVE BR-EXP-DESDE  TO WSC-BONO-DESDE(WSX-BONO)
+                   MOVE BR-EXP-HASTA  TO WSC-BONO-HASTA(WSX-BONO)
+                   MOVE BR-PORCENTAJE TO WSC-BONO-PORCENT(WSX-BONO)
+           END-READ.
+       09B-LEER-BONO-END.
+       EXIT.
+
+       12-CARGAR-EMPLEADOS.
+           PERFORM 15-LEER-EMPLEADO.
+           PERFORM 13-AGREGAR-EMPLEADO UNTIL WSS-FIN-EMPLEADOS.
+       12-CARGAR-EMPLEADOS-END.
+       EXIT.
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
+       13-AGREGAR-EMPLEADO.
+           ADD 1 TO WSV-CANT-EMPLEADOS.
+           SET WSX-EMP TO WSV-CANT-EMPLEADOS.
+           MOVE WSV-NOMBRE-AUX       TO WSV-NOMBRE-TBL(WSX-EMP).
+           MOVE WSV-EXPERIENCIA-AUX  TO WSV-EXPERIENCIA-TBL(WSX-EMP).
+           MOVE WSV-DEPARTAMENTO-AUX TO WSV-DEPARTAMENTO-TBL(WSX-EMP).
+           PERFORM 15-LEER-EMPLEADO.
+       13-AGREGAR-EMPLEADO-END.
+       EXIT.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 25-EVALUAR-SENIORITY.
-           PERFORM 30-CALCULAR-SUELDO.
+       15-LEER-EMPLEADO.
+           READ EMPLOYEES-FILE
+               AT END
+                   SET WSS-FIN-EMPLEADOS TO TRUE
+               NOT AT END
+                   MOVE EM-NOMBRE       TO WSV-NOMBRE-AUX
+                   MOVE EM-EXPERIENCIA  TO WSV-EXPERIENCIA-AUX
+                   MOVE EM-DEPARTAMENTO TO WSV-DEPARTAMENTO-AUX
+           END-READ.
+       15-LEER-EMPLEADO-END.
+       EXIT.
 
+       20-PROCESO.
+           PERFORM 25-EVALUAR
+               VARYING WSX-EMP FROM 1 BY 1
+               UNTIL WSX-EMP > WSV-CANT-EMPLEADOS.
        20-PROCESO-END.
        EXIT.
 
+       25-EVALUAR.
+           MOVE WSV-NOMBRE-TBL(WSX-EMP)       TO WSV-NOMBRE-AUX.
+           MOVE WSV-EXPERIENCIA-TBL(WSX-EMP)  TO WSV-EXPERIENCIA-AUX.
+           MOVE WSV-DEPARTAMENTO-TBL(WSX-EMP) TO WSV-DEPARTAMENTO-AUX.
+           IF WSX-EMP > WSK-CANT-A-SALTAR
+               IF WSR-LINEAS-PANTALLA >= WSC-MAX-LINEAS-PANT
+                   PERFORM 04-ENCABEZADO-PANTALLA
+               END-IF
+               PERFORM 24-VALIDAR-EXPERIENCIA
+               IF WSS-EXP-INVALIDA
+                   MOVE 'EXPERIENCIA INVALIDA' TO WSV-MOTIVO-AUX
+                   PERFORM 9000-LOG-Y-CONTINUAR
+               ELSE
+                   PERFORM 25-EVALUAR-SENIORITY
+                   PERFORM 30-CALCULAR-SUELDO
+                   PERFORM 37-ACTUALIZAR-CHECKPOINT
+               END-IF
+               ADD 1 TO WSR-LINEAS-PANTALLA
+           END-IF.
+       25-EVALUAR-END.
+       EXIT.
+
+       24-VALIDAR-EXPERIENCIA.
+           MOVE 'N' TO WSF-EXP-INVALIDA.
+           IF WSV-EXPERIENCIA-AUX IS NOT NUMERIC
+               MOVE 'Y' TO WSF-EXP-INVALIDA
+           END-IF.
+       24-VALIDAR-EXPERIENCIA-END.
+       EXIT.
+
        25-EVALUAR-SENIORITY.
+           MOVE 012 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-1.
+           MOVE 008 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           MOVE FUNCTION TRIM(MSJ-TEXTO) TO WSV-ETIQUETA-2.
 
            EVALUATE TRUE
            WHEN WSS-EXP-JUNIOR
                MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-JUNIOR
-               DISPLAY 'SU SUELDO ES ' WSV-SUELDO-AUX
+               MOVE WSC-JUNIOR TO WSV-SENIORIDAD-AUX
+               MOVE WSV-SUELDO-AUX TO WSV-SUELDO-AUX-ED
+               DISPLAY WSV-NOMBRE-AUX ' '
+                   FUNCTION TRIM(WSV-ETIQUETA-1) ' ' WSC-JUNIOR
+               DISPLAY FUNCTION TRIM(WSV-ETIQUETA-2) ' '
+                   WSV-SUELDO-AUX-ED
                DISPLAY ' '
            WHEN WSS-EXP-SEMISR
                MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-SEMISR
-               DISPLAY 'SU SUELDO ES ' WSV-SUELDO-AUX
+               MOVE WSC-SEMISR TO WSV-SENIORIDAD-AUX
+               MOVE WSV-SUELDO-AUX TO WSV-SUELDO-AUX-ED
+               DISPLAY WSV-NOMBRE-AUX ' '
+                   FUNCTION TRIM(WSV-ETIQUETA-1) ' ' WSC-SEMISR
+               DISPLAY FUNCTION TRIM(WSV-ETIQUETA-2) ' '
+                   WSV-SUELDO-AUX-ED
                DISPLAY ' '
            WHEN OTHER
                MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
-               DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-SENIOR
-               DISPLAY 'SU SUELDO ES ' WSV-SUELDO-AUX
+               MOVE WSC-SENIOR TO WSV-SENIORIDAD-AUX
+               MOVE WSV-SUELDO-AUX TO WSV-SUELDO-AUX-ED
+               DISPLAY WSV-NOMBRE-AUX ' '
+                   FUNCTION TRIM(WSV-ETIQUETA-1) ' ' WSC-SENIOR
+               DISPLAY FUNCTION TRIM(WSV-ETIQUETA-2) ' '
+                   WSV-SUELDO-AUX-ED
                DISPLAY ' '
        END-EVALUATE.
 
@@ -115,31 +607,289 @@
        EXIT.
 
        30-CALCULAR-SUELDO.
-           DISPLAY WSV-SUELDO-AUX 'FASKJFSJKASFHJSAFK'
-           MULTIPLY 12 BY WSV-SUELDO-AUX GIVING WSV-SUELDO-ANUAL-AUX
-
-           EVALUATE WSV-EXPERIENCIA-AUX
-               WHEN 0
-                   MOVE 0 TO WSV-BONO-AUX
-               WHEN 1
-                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 150 / 100
-               WHEN 2
-               WHEN 3
-                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 200 / 100
-               WHEN 4
-               WHEN 5
-               WHEN 6
-                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 250 / 100
-               WHEN OTHER
-                   COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 300 / 100
-           END-EVALUATE.
+           MULTIPLY 12 BY WSV-SUELDO-AUX GIVING WSV-SUELDO-ANUAL-AUX.
+
+           PERFORM 32-BUSCAR-PORCENTAJE-BONO.
+           COMPUTE WSV-BONO-AUX ROUNDED =
+               WSV-SUELDO-AUX * WSV-PORCENTAJE-BONO-AUX / 100.
 
-           DISPLAY 'Su Sueldo Anual es de' WSV-SUELDO-ANUAL-AUX
-           DISPLAY 'Su bono es de $' WSV-BONO-AUX.
+           MOVE WSV-SUELDO-ANUAL-AUX TO WSV-SUELDO-ANUAL-AUX-ED.
+           MOVE WSV-BONO-AUX         TO WSV-BONO-AUX-ED.
+           MOVE 013 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSV-SUELDO-ANUAL-AUX-ED.
+           MOVE 014 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSV-BONO-AUX-ED.
+
+           PERFORM 35-ESCRIBIR-REGISTRO.
 
            INITIALIZE WSV-POSTULANTE-AUX.
 
        30-CALCULAR-SUELDO-END.
        EXIT.
-               STOP RUN.
+
+       32-BUSCAR-PORCENTAJE-BONO.
+           MOVE ZERO TO WSV-PORCENTAJE-BONO-AUX.
+           MOVE 'N' TO WSF-BONO-ENCONTRADO.
+           PERFORM 33-VERIFICAR-RANGO-BONO
+               VARYING WSX-BONO FROM 1 BY 1
+               UNTIL WSX-BONO > WSC-CANT-BONOS
+                  OR WSS-BONO-ENCONTRADO.
+           IF NOT WSS-BONO-ENCONTRADO
+               MOVE 'SIN RANGO DE BONO CONFIGURADO' TO WSV-MOTIVO-AUX
+               PERFORM 9000-LOG-Y-CONTINUAR
+           END-IF.
+       32-BUSCAR-PORCENTAJE-BONO-END.
+       EXIT.
+
+       33-VERIFICAR-RANGO-BONO.
+           IF WSV-EXPERIENCIA-AUX >= WSC-BONO-DESDE(WSX-BONO)
+              AND WSV-EXPERIENCIA-AUX <= WSC-BONO-HASTA(WSX-BONO)
+               MOVE WSC-BONO-PORCENT(WSX-BONO)
+                   TO WSV-PORCENTAJE-BONO-AUX
+               MOVE 'Y' TO WSF-BONO-ENCONTRADO
+           END-IF.
+       33-VERIFICAR-RANGO-BONO-END.
+       EXIT.
+
+       35-ESCRIBIR-REGISTRO.
+           MOVE WSV-NOMBRE-AUX       TO PR-NOMBRE.
+           MOVE WSV-SENIORIDAD-AUX   TO PR-SENIORIDAD.
+           MOVE WSV-SUELDO-AUX       TO PR-SUELDO-MENSUAL.
+           MOVE WSV-SUELDO-ANUAL-AUX TO PR-SUELDO-ANUAL.
+           MOVE WSV-BONO-AUX         TO PR-BONO.
+           MOVE WSH-PERIODO          TO PR-PERIODO.
+           MOVE WSV-DEPARTAMENTO-AUX TO PR-DEPARTAMENTO.
+           WRITE PR-RECORD.
+           PERFORM 35B-REGISTRAR-HISTORIAL.
+           PERFORM 36-ACUMULAR-RESUMEN.
+           PERFORM 36B-ACUMULAR-TOTALES-CONTROL.
+       35-ESCRIBIR-REGISTRO-END.
+       EXIT.
+
+       35B-REGISTRAR-HISTORIAL.
+           MOVE PR-NOMBRE        TO PH-NOMBRE.
+           MOVE PR-SENIORIDAD    TO PH-SENIORIDAD.
+           MOVE PR-SUELDO-MENSUAL TO PH-SUELDO-MENSUAL.
+           MOVE PR-SUELDO-ANUAL  TO PH-SUELDO-ANUAL.
+           MOVE PR-BONO          TO PH-BONO.
+           MOVE PR-PERIODO       TO PH-PERIODO.
+           MOVE PR-DEPARTAMENTO  TO PH-DEPARTAMENTO.
+           MOVE WSV-EXPERIENCIA-AUX TO PH-EXPERIENCIA.
+           WRITE PH-RECORD.
+       35B-REGISTRAR-HISTORIAL-END.
+       EXIT.
+
+       36-ACUMULAR-RESUMEN.
+           EVALUATE WSV-SENIORIDAD-AUX
+               WHEN WSC-JUNIOR
+                   ADD 1 TO WSR-JUNIOR-CANT
+                   ADD WSV-SUELDO-ANUAL-AUX TO WSR-JUNIOR-SUELDO-ANUAL
+                   ADD WSV-BONO-AUX         TO WSR-JUNIOR-BONO
+               WHEN WSC-SEMISR
+                   ADD 1 TO WSR-SEMISR-CANT
+                   ADD WSV-SUELDO-ANUAL-AUX TO WSR-SEMISR-SUELDO-ANUAL
+                   ADD WSV-BONO-AUX         TO WSR-SEMISR-BONO
+               WHEN WSC-SENIOR
+                   ADD 1 TO WSR-SENIOR-CANT
+                   ADD WSV-SUELDO-ANUAL-AUX TO WSR-SENIOR-SUELDO-ANUAL
+                   ADD WSV-BONO-AUX         TO WSR-SENIOR-BONO
+           END-EVALUATE.
+       36-ACUMULAR-RESUMEN-END.
+       EXIT.
+
+       36B-ACUMULAR-TOTALES-CONTROL.
+           ADD 1 TO WSR-TOTAL-EMPLEADOS.
+           ADD WSV-SUELDO-ANUAL-AUX TO WSR-TOTAL-SUELDO-ANUAL.
+           ADD WSV-BONO-AUX         TO WSR-TOTAL-BONO.
+           IF WSS-PRIMER-EMPLEADO
+               MOVE WSV-SUELDO-AUX TO WSR-SUELDO-MINIMO
+               MOVE WSV-SUELDO-AUX TO WSR-SUELDO-MAXIMO
+               MOVE 'N' TO WSF-PRIMER-EMPLEADO
+           ELSE
+               IF WSV-SUELDO-AUX < WSR-SUELDO-MINIMO
+                   MOVE WSV-SUELDO-AUX TO WSR-SUELDO-MINIMO
+               END-IF
+               IF WSV-SUELDO-AUX > WSR-SUELDO-MAXIMO
+                   MOVE WSV-SUELDO-AUX TO WSR-SUELDO-MAXIMO
+               END-IF
+           END-IF.
+       36B-ACUMULAR-TOTALES-CONTROL-END.
+       EXIT.
+
+       37-ACTUALIZAR-CHECKPOINT.
+           MOVE WSX-EMP TO CK-CANT-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       37-ACTUALIZAR-CHECKPOINT-END.
+       EXIT.
+
+       40-RESUMEN.
+           DISPLAY ' '.
+           MOVE 015 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY '=== ' FUNCTION TRIM(MSJ-TEXTO) ' ==='.
+           DISPLAY WSC-JUNIOR ' CANT: ' WSR-JUNIOR-CANT
+               ' SUELDO ANUAL: ' WSR-JUNIOR-SUELDO-ANUAL
+               ' BONO: ' WSR-JUNIOR-BONO.
+           DISPLAY WSC-SEMISR ' CANT: ' WSR-SEMISR-CANT
+               ' SUELDO ANUAL: ' WSR-SEMISR-SUELDO-ANUAL
+               ' BONO: ' WSR-SEMISR-BONO.
+           DISPLAY WSC-SENIOR ' CANT: ' WSR-SENIOR-CANT
+               ' SUELDO ANUAL: ' WSR-SENIOR-SUELDO-ANUAL
+               ' BONO: ' WSR-SENIOR-BONO.
+           DISPLAY ' '.
+           MOVE 016 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY '=== ' FUNCTION TRIM(MSJ-TEXTO) ' ==='.
+           MOVE 017 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSY-CANT-CORRIDAS
+               ' SUELDO ANUAL: ' WSY-SUELDO-ANUAL
+               ' BONO: ' WSY-BONO.
+           DISPLAY ' '.
+           MOVE 018 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY '=== ' FUNCTION TRIM(MSJ-TEXTO) ' ==='.
+           MOVE 019 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-TOTAL-EMPLEADOS.
+           MOVE 020 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-TOTAL-SUELDO-ANUAL.
+           MOVE 021 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-TOTAL-BONO.
+           MOVE 022 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-SUELDO-MINIMO.
+           MOVE 023 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WSR-SUELDO-MAXIMO.
+       40-RESUMEN-END.
+       EXIT.
+
+       41-ACTUALIZAR-YTD.
+           ADD WSR-JUNIOR-SUELDO-ANUAL TO WSY-SUELDO-ANUAL.
+           ADD WSR-SEMISR-SUELDO-ANUAL TO WSY-SUELDO-ANUAL.
+           ADD WSR-SENIOR-SUELDO-ANUAL TO WSY-SUELDO-ANUAL.
+           ADD WSR-JUNIOR-BONO TO WSY-BONO.
+           ADD WSR-SEMISR-BONO TO WSY-BONO.
+           ADD WSR-SENIOR-BONO TO WSY-BONO.
+           ADD 1 TO WSY-CANT-CORRIDAS.
+           MOVE WSY-SUELDO-ANUAL  TO YTD-SUELDO-ANUAL.
+           MOVE WSY-BONO          TO YTD-BONO.
+           MOVE WSY-CANT-CORRIDAS TO YTD-CANT-CORRIDAS.
+           OPEN OUTPUT YTD-FILE.
+           WRITE YTD-RECORD.
+           CLOSE YTD-FILE.
+       41-ACTUALIZAR-YTD-END.
+       EXIT.
+
+       42-LIMPIAR-CHECKPOINT.
+           MOVE ZERO TO CK-CANT-PROCESADOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       42-LIMPIAR-CHECKPOINT-END.
+       EXIT.
+
+       90-FIN.
+           PERFORM 41-ACTUALIZAR-YTD.
+           PERFORM 42-LIMPIAR-CHECKPOINT.
+           PERFORM 40-RESUMEN.
+           CLOSE PAYROLL-REG-FILE.
+           CLOSE PAYHIST-FILE.
+           CLOSE EXCEPTIONS2-FILE.
+           PERFORM 43-ORDENAR-PAYROLLREG.
+       90-FIN-END.
+       EXIT.
+
+       43-ORDENAR-PAYROLLREG.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-SENIORIDAD SW-DEPARTAMENTO
+               USING PAYROLL-REG-FILE
+               GIVING PAYROLL-REG-FILE.
+       43-ORDENAR-PAYROLLREG-END.
+       EXIT.
+
+       50-MENU-REPROCESO.
+           DISPLAY ' '.
+           MOVE 024 TO WSV-COD-MENSAJE.
+           CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+               WSV-COD-MENSAJE MSJ-TEXTO.
+           DISPLAY FUNCTION TRIM(MSJ-TEXTO) ' ' WITH NO ADVANCING.
+           ACCEPT WSV-RESP-REPROCESO.
+           IF WSV-RESP-REPROCESO EQUAL 'S'
+               OR WSV-RESP-REPROCESO EQUAL 's'
+               PERFORM 51-REPROCESAR-BONOS
+           END-IF.
+       50-MENU-REPROCESO-END.
+       EXIT.
+
+       51-REPROCESAR-BONOS.
+           OPEN OUTPUT BONOADJ-FILE.
+           OPEN EXTEND EXCEPTIONS2-FILE.
+           OPEN INPUT PAYHIST-FILE.
+           IF WSH-HIST-STATUS = '00'
+               PERFORM 52-LEER-PAYHIST
+               PERFORM 53-EVALUAR-AJUSTE UNTIL WSS-FIN-PAYHIST
+           ELSE
+               MOVE 025 TO WSV-COD-MENSAJE
+               CALL 'MENSAJES' USING WSF-IDIOMA-OPERADOR
+                   WSV-COD-MENSAJE MSJ-TEXTO
+               DISPLAY MSJ-TEXTO
+           END-IF.
+           CLOSE PAYHIST-FILE.
+           CLOSE EXCEPTIONS2-FILE.
+           CLOSE BONOADJ-FILE.
+       51-REPROCESAR-BONOS-END.
+       EXIT.
+
+       52-LEER-PAYHIST.
+           READ PAYHIST-FILE
+               AT END
+                   SET WSS-FIN-PAYHIST TO TRUE
+           END-READ.
+       52-LEER-PAYHIST-END.
+       EXIT.
+
+       53-EVALUAR-AJUSTE.
+           MOVE PH-NOMBRE      TO WSV-NOMBRE-AUX.
+           MOVE PH-EXPERIENCIA TO WSV-EXPERIENCIA-AUX.
+           PERFORM 32-BUSCAR-PORCENTAJE-BONO.
+           COMPUTE WSV-BONO-AUX ROUNDED =
+               PH-SUELDO-MENSUAL * WSV-PORCENTAJE-BONO-AUX / 100.
+           IF WSV-BONO-AUX NOT EQUAL PH-BONO
+               PERFORM 54-REGISTRAR-AJUSTE
+           END-IF.
+           PERFORM 52-LEER-PAYHIST.
+       53-EVALUAR-AJUSTE-END.
+       EXIT.
+
+       54-REGISTRAR-AJUSTE.
+           MOVE PH-NOMBRE     TO AJ-NOMBRE.
+           MOVE PH-PERIODO    TO AJ-PERIODO.
+           MOVE PH-BONO       TO AJ-BONO-ANTERIOR.
+           MOVE WSV-BONO-AUX  TO AJ-BONO-NUEVO.
+           COMPUTE AJ-DIFERENCIA = WSV-BONO-AUX - PH-BONO.
+           WRITE AJ-RECORD.
+       54-REGISTRAR-AJUSTE-END.
+       EXIT.
+
+       COPY LOGYSIGUE.
+
        END PROGRAM EJERCICIO02.
