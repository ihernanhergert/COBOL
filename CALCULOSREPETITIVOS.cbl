@@ -1,42 +1,117 @@
-      ******************************************************************
-      * Author:Hernán Hergert
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULOSREPETITIVOS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  numero PIC 99.
-       01  salir PIC xxxxx.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           Init.
-               DISPLAY "Contar hasta 10".
-               DISPLAY "Teclear salir si quiere finalizar".
-               DISPLAY "Presiona enter para contar hasta 10".
-               ACCEPT salir.
-
-           IF salir = "salir"
-              DISPLAY 'MISSION COMPLETE ' numero
-              GO TO TERMINAR
-           ELSE
-              PERFORM setear.
-
-           TERMINAR.
-               STOP RUN.
-
-           setear.
-               ADD 0 TO numero.
-               PERFORM sumar.
-
-           sumar.
-               COMPUTE numero = numero + 1.
-               DISPLAY numero.
-               IF numero < 10
-                   PERFORM sumar
-               ELSE
-                   GO TO Init.
-       END PROGRAM CALCULOSREPETITIVOS.
+000100******************************************************************
+000200* AUTHOR:      HERNAN HERGERT
+000300* INSTALLATION: DATA PROCESSING
+000400* DATE-WRITTEN:
+000500* DATE-COMPILED:
+000600* PURPOSE:     SIMPLE INTERACTIVE COUNTING UTILITY. PROMPTS FOR
+000700*              A TARGET COUNT AND COUNTS UP TO IT, REPEATING
+000800*              UNTIL THE OPERATOR TYPES "SALIR".
+000900* TECTONICS:   COBC
+001000*
+001100* MODIFICATION HISTORY:
+001200*   - REPLACED THE HARDCODED "COUNT TO 10" LIMIT WITH AN
+001300*     OPERATOR-SUPPLIED TARGET COUNT.
+001310*   - EACH COMPLETED COUNTING RUN IS NOW APPENDED TO A CALCHIST
+001320*     RUN-HISTORY FILE (START DATE/TIME, FINAL COUNT REACHED).
+001330*   - COUNTING LOOP EXTRACTED TO THE CALLABLE CONTADOR SUBROUTINE
+001340*     SO OTHER BATCH STEPS CAN REUSE IT.
+001400******************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CALCULOSREPETITIVOS.
+001700 ENVIRONMENT DIVISION.
+001710 INPUT-OUTPUT SECTION.
+001720 FILE-CONTROL.
+001730     SELECT OPTIONAL HISTORIAL-FILE ASSIGN TO 'CALCHIST'
+001740         ORGANIZATION IS LINE SEQUENTIAL
+001750         FILE STATUS IS WSV-HIST-STATUS.
+001800 DATA DIVISION.
+001810 FILE SECTION.
+001820 FD  HISTORIAL-FILE
+001830     LABEL RECORDS ARE STANDARD.
+001840 01  HIST-RECORD.
+001850     05  HIST-FECHA              PIC X(06).
+001860     05  HIST-HORA               PIC X(08).
+001870     05  HIST-NUMERO-FINAL       PIC 9(03).
+001900 WORKING-STORAGE SECTION.
+002000 01  WSV-NUMERO                  PIC 9(03) VALUE ZERO.
+002100 01  WSV-CANT-SOLICITADA         PIC 9(03) VALUE ZERO.
+002110 01  WSV-FECHA-INICIO            PIC X(06).
+002120 01  WSV-HORA-INICIO             PIC X(08).
+002130 01  WSV-HIST-STATUS             PIC XX.
+002200 01  WSV-SALIR                   PIC X(05).
+002300     88  WSS-SALIR               VALUE 'salir' 'SALIR'.
+002400*
+002500 PROCEDURE DIVISION.
+002600******************************************************************
+002700* 0000-MAINLINE - PROGRAM ENTRY POINT
+002800******************************************************************
+002900 0000-MAINLINE.
+003000     PERFORM 1000-INICIO THRU 1000-INICIO-EXIT.
+003100     PERFORM 2000-PROCESO THRU 2000-PROCESO-EXIT
+003200         UNTIL WSS-SALIR.
+003300     PERFORM 9999-TERMINAR THRU 9999-TERMINAR-EXIT.
+003400 0000-MAINLINE-EXIT.
+003500     EXIT.
+003600*
+003700******************************************************************
+003800* 1000-INICIO - ONE-TIME SETUP
+003900******************************************************************
+004000 1000-INICIO.
+004100     DISPLAY 'UTILIDAD DE CONTEO REPETITIVO'.
+004200     DISPLAY 'TECLEAR SALIR SI QUIERE FINALIZAR'.
+004300 1000-INICIO-EXIT.
+004400     EXIT.
+004500*
+004600******************************************************************
+004700* 2000-PROCESO - PROMPT FOR A COUNT AND RUN IT
+004800******************************************************************
+004900 2000-PROCESO.
+005000     DISPLAY 'TECLEAR SALIR PARA FINALIZAR, O ENTER PARA'
+005100         ' CONTAR: ' WITH NO ADVANCING.
+005200     ACCEPT WSV-SALIR.
+005300     IF NOT WSS-SALIR
+005400         DISPLAY 'CONTAR HASTA: ' WITH NO ADVANCING
+005500         ACCEPT WSV-CANT-SOLICITADA
+005600         PERFORM 2100-SETEAR THRU 2100-SETEAR-EXIT
+005700     END-IF.
+005800 2000-PROCESO-EXIT.
+005900     EXIT.
+005950*
+006000******************************************************************
+006100* 2100-SETEAR - RESET THE COUNTER AND RUN THE COUNTING LOOP
+006200******************************************************************
+006300 2100-SETEAR.
+006400     MOVE ZERO TO WSV-NUMERO.
+006410     ACCEPT WSV-FECHA-INICIO FROM DATE.
+006420     ACCEPT WSV-HORA-INICIO FROM TIME.
+006500     CALL 'CONTADOR' USING WSV-CANT-SOLICITADA WSV-NUMERO.
+006610     PERFORM 2150-REGISTRAR-HISTORIAL THRU
+006620         2150-REGISTRAR-HISTORIAL-EXIT.
+006700 2100-SETEAR-EXIT.
+006800     EXIT.
+006900*
+006910******************************************************************
+006920* 2150-REGISTRAR-HISTORIAL - APPEND THIS RUN TO THE HISTORY FILE
+006930******************************************************************
+006940 2150-REGISTRAR-HISTORIAL.
+006945     OPEN EXTEND HISTORIAL-FILE.
+006947     IF WSV-HIST-STATUS = '35'
+006948         OPEN OUTPUT HISTORIAL-FILE
+006949     END-IF.
+006960     MOVE WSV-FECHA-INICIO TO HIST-FECHA.
+006970     MOVE WSV-HORA-INICIO TO HIST-HORA.
+006980     MOVE WSV-NUMERO TO HIST-NUMERO-FINAL.
+006990     WRITE HIST-RECORD.
+006991     CLOSE HISTORIAL-FILE.
+006992 2150-REGISTRAR-HISTORIAL-EXIT.
+006993     EXIT.
+006994*
+007900******************************************************************
+008000* 9999-TERMINAR - PROGRAM EXIT
+008100******************************************************************
+008200 9999-TERMINAR.
+008300     DISPLAY 'MISSION COMPLETE ' WSV-NUMERO.
+008400     STOP RUN.
+008500 9999-TERMINAR-EXIT.
+008600     EXIT.
+008700 END PROGRAM CALCULOSREPETITIVOS.
